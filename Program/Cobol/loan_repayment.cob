@@ -2,34 +2,343 @@
            program-id. LoanRepayment.
 
            environment division.
+
+           input-output section.
+           file-control.
+           select amortFile assign to dynamic amortFileName
+               organization is line sequential
+               file status is amortStatus.
+           select rateTable assign to "loanrate.tab"
+               organization is line sequential
+               file status is rateTableStatus.
+           select batchFile assign to dynamic batchFileName
+               organization is line sequential
+               file status is batchStatus.
+           select auditFile assign to "audit.log"
+               organization is line sequential
+               file status is auditStatus.
+           select batchParamFile assign to "loanbatch.par"
+               organization is line sequential
+               file status is batchParamStatus.
+
            data division.
+           file section.
+           fd amortFile.
+           01 amortLine pic X(80).
+
+           fd auditFile.
+               copy "audit-trail".
+
+           fd rateTable.
+           01 rateTableRecord.
+               02 rtCode  pic 9.
+               02 rtAdder pic 9V9999.
+
+           fd batchFile.
+           01 loanBatchRecord.
+               02 blLoanP pic 9(5)V99.
+               02 blIRate pic 9V9(8).
+               02 blTerm  pic 999.
+               02 blTRate pic 9.
+
+           fd batchParamFile.
+           01 batchParamRecord pic X(30).
+
            working-storage section.
+           copy "business-constants".
+
            01 loanP pic 9(5)V99.
-           01 iRate pic 9V99999999.
+           01 iRate pic 99V99999999.
            01 term pic 999.
            01 monthlyP pic 999V999.
            01 tRate pic 9.
+           *> the annual percentage rate disclosed to the borrower - the
+           *> nominal rate entered plus the risk-based tier adder, before
+           *> iRate itself is divided down into the monthly decimal rate
+           *> the payment formula below actually uses
+           01 aprRate pic 99V99999999.
+
+           01 amortFileName pic X(30).
+           01 rateTableStatus pic X(2).
+           01 batchStatus pic X(2).
+           01 auditStatus pic X(2).
+           01 amortStatus pic X(2).
+           *> unattended overrides for the batch-mode input/output file
+           *> names - loanbatch.par (if present) supplies these one per
+           *> line; with no parameter file the long-standing defaults below
+           *> keep batch mode running exactly as before
+           01 batchFileName pic X(30) value "loanbatch.dat".
+           01 batchReportFileName pic X(30) value "loanbatch.rpt".
+           01 batchParamStatus pic X(2).
+           01 auditInputsValue pic X(50).
+           01 runDate.
+               02 runYear  pic 9(4).
+               02 runMonth pic 99.
+               02 runDay   pic 99.
+           01 runTime.
+               02 runHour      pic 99.
+               02 runMinute    pic 99.
+               02 runSecond    pic 99.
+               02 runHundredth pic 99.
+           77 loanNum pic 999 usage is COMPUTATIONAL.
+
+           77 rateAdder pic 9V9999 value zeros.
+           77 rateFound pic X(1) value 'N'.
+           77 rateCount pic 99 value zeros.
+           77 rateIdx   pic 99.
+
+           01 rateTierArea.
+               02 rateTier occurs 10 times.
+                   03 tierCode  pic 9.
+                   03 tierAdder pic 9V9999.
+
+           77 monthNum     pic 999 usage is COMPUTATIONAL.
+           77 openBalance  pic 9(7)V999 usage is COMPUTATIONAL-3.
+           77 closeBalance pic 9(7)V999 usage is COMPUTATIONAL-3.
+           77 interestPart pic 9(7)V999 usage is COMPUTATIONAL-3.
+           77 principalPart pic 9(7)V999 usage is COMPUTATIONAL-3.
+
+           01 amortHeading.
+               02 filler pic X(80) value
+           ' Mo   Opening Bal   Interest    Principal   Closing Bal'.
+           01 amortDetail.
+               02 outMonth pic ZZ9.
+               02 filler pic X(3) value space.
+               02 outOpenBal pic ZZZ,ZZ9.999.
+               02 filler pic X(3) value space.
+               02 outInterest pic ZZZ,ZZ9.999.
+               02 filler pic X(3) value space.
+               02 outPrincipal pic ZZZ,ZZ9.999.
+               02 filler pic X(3) value space.
+               02 outCloseBal pic ZZZ,ZZ9.999.
+           01 loanHeaderLine.
+               02 filler pic X(6) value 'Loan #'.
+               02 outLoanNum pic ZZ9.
+               02 filler pic X(12) value '  Principal '.
+               02 outLoanPrin pic $$$,$$9.99.
+               02 filler pic X(18) value '  Monthly Payment '.
+               02 outHdrMonthlyP pic $$$9.999.
+               02 filler pic X(7) value '  APR: '.
+               02 outHdrAPR pic Z9.999999.
+               02 filler pic X(1) value '%'.
 
            procedure division.
-               display "Principal amount of the loan: ".
-               accept loanP.
-               display "Intereset rate (%%): ".
-               accept iRate.
-               display "Loan term(months): ".
-               accept term.
-               display "(1) fixed or (2) floating interest rate: ".
-               accept tRate.
-
-               if tRate is equal to 1 then
-                   add 5.0 to iRate
-                   divide 100.0 into iRate
-                   divide 12.0 into iRate
-               else if tRate is equal to 2 then 
-                       add 2.5 to iRate
-                       divide 100.0 into iRate
-                       divide 12.0 into iRate
-                   end-if
+               *> a loanbatch.dat file in the current directory switches the
+               *> program into unattended batch mode, running every loan on
+               *> the file and appending all the schedules to loanbatch.rpt;
+               *> with no batch file present it falls back to the original
+               *> single-loan interactive prompts
+               accept runDate from date yyyymmdd.
+               accept runTime from time.
+               move "LoanRepayment started" to auditInputsValue.
+               perform WriteAuditTrail.
+               perform GetBatchParameters.
+               open input batchFile.
+               if batchStatus = "00"
+                   perform BatchLoan
+               else
+                   perform InteractiveLoan
                end-if.
-               compute monthlyP = (iRate / (1.0 - (1 + iRate) ** -term)) * loanP.
-               display "The monthy payment is: "monthlyP" ".
                stop run.
+
+               *> loanbatch.par, if present, supplies the batch input and
+               *> report file names one per line, overriding the defaults
+               *> set above - this lets an operator repoint a scheduled run
+               *> at a different pair of files without a recompile
+               GetBatchParameters.
+                   open input batchParamFile.
+                   if batchParamStatus = "00"
+                       read batchParamFile into batchParamRecord
+                           at end
+                               continue
+                           not at end
+                               move batchParamRecord to batchFileName
+                       end-read
+                       read batchParamFile into batchParamRecord
+                           at end
+                               continue
+                           not at end
+                               move batchParamRecord
+                                   to batchReportFileName
+                       end-read
+                       close batchParamFile
+                   end-if.
+
+               *> record this run on the shared audit trail before any
+               *> loan-specific inputs are known, so a run that aborts part
+               *> way through is still traceable
+               WriteAuditTrail.
+                   open extend auditFile.
+                   if auditStatus = "05" or auditStatus = "35"
+                       open output auditFile
+                       close auditFile
+                       open extend auditFile
+                   end-if.
+                   move "LoanRepayment" to auditProgram.
+                   move runDate to auditRunDate.
+                   move runTime to auditRunTime.
+                   move auditInputsValue to auditInputs.
+                   write auditRecord.
+                   close auditFile.
+
+               InteractiveLoan.
+                   display "Principal amount of the loan: ".
+                   accept loanP.
+           *> shared re-prompt-on-bad-input loop - see copybook/reprompt.cpy
+                   copy "reprompt" replacing ==FIELD== by ==loanP==
+       ==VALID-COND== by ==loanP is numeric and loanP > 0==
+       ==ERROR-MSG== by =="Invalid amount - must be > 0: "==.
+
+                   display "Intereset rate (%%): ".
+                   accept iRate.
+                   copy "reprompt" replacing ==FIELD== by ==iRate==
+       ==VALID-COND== by ==iRate is numeric and iRate > 0==
+       ==ERROR-MSG== by =="Invalid rate - must be > 0: "==.
+
+                   display "Loan term(months): ".
+                   accept term.
+                   copy "reprompt" replacing ==FIELD== by ==term==
+       ==VALID-COND== by ==term is numeric and term > 0==
+       ==ERROR-MSG== by =="Invalid term - must be >0 months: "==.
+
+                   display "(1) fixed or (2) floating interest rate: ".
+                   accept tRate.
+                   copy "reprompt" replacing ==FIELD== by ==tRate==
+       ==VALID-COND== by ==tRate = 1 or tRate = 2==
+       ==ERROR-MSG== by =="Invalid choice - enter 1 or 2: "==.
+
+                   perform LoadRateTable.
+                   perform LookupRateAdder.
+                   add rateAdder to iRate.
+                   move iRate to aprRate.
+                   divide PercentBasis into iRate.
+                   divide MonthsPerYear into iRate.
+                   compute monthlyP =
+                       (iRate / (1.0 - (1 + iRate) ** -term)) * loanP.
+                   display "The monthy payment is: "monthlyP" ".
+                   display "Annual Percentage Rate (APR): "aprRate"%% ".
+
+                   display "Enter the filename for the amortization "
+                       "schedule(with file extention): "
+                       with no advancing.
+                   accept amortFileName.
+                   open extend amortFile.
+                   if amortStatus = "05" or amortStatus = "35"
+                       open output amortFile
+                       close amortFile
+                       open extend amortFile
+                   end-if.
+                   move 1 to loanNum.
+                   move loanNum to outLoanNum.
+                   move loanP to outLoanPrin.
+                   move aprRate to outHdrAPR.
+                   move monthlyP to outHdrMonthlyP.
+                   write amortLine from loanHeaderLine.
+                   write amortLine from amortHeading.
+                   perform ComputeAndWriteMonths.
+                   close amortFile.
+
+               BatchLoan.
+                   move batchReportFileName to amortFileName.
+                   open extend amortFile.
+                   if amortStatus = "05" or amortStatus = "35"
+                       open output amortFile
+                       close amortFile
+                       open extend amortFile
+                   end-if.
+                   perform LoadRateTable.
+                   move zeros to loanNum.
+                   perform until batchStatus = "10"
+                       read batchFile into loanBatchRecord
+                           at end
+                               continue
+                           not at end
+                               add 1 to loanNum
+                               move blLoanP to loanP
+                               move blIRate to iRate
+                               move blTerm to term
+                               move blTRate to tRate
+                               perform LookupRateAdder
+                               add rateAdder to iRate
+                               move iRate to aprRate
+                               divide PercentBasis into iRate
+                               divide MonthsPerYear into iRate
+                               compute monthlyP =
+                                   (iRate / (1.0 - (1 + iRate)
+                                       ** -term)) * loanP
+                               move loanNum to outLoanNum
+                               move loanP to outLoanPrin
+                               move monthlyP to outHdrMonthlyP
+                               move aprRate to outHdrAPR
+                               write amortLine from loanHeaderLine
+                               write amortLine from amortHeading
+                               perform ComputeAndWriteMonths
+                       end-read
+                   end-perform.
+                   close batchFile.
+                   close amortFile.
+
+               ComputeAndWriteMonths.
+                   move loanP to openBalance.
+                   move 1 to monthNum.
+                   perform until monthNum > term
+                       compute interestPart rounded =
+                           openBalance * iRate
+                       compute principalPart rounded =
+                           monthlyP - interestPart
+                       if principalPart > openBalance
+                           or monthNum = term
+                           move openBalance to principalPart
+                       end-if
+                       compute closeBalance rounded =
+                           openBalance - principalPart
+                       move monthNum to outMonth
+                       move openBalance to outOpenBal
+                       move interestPart to outInterest
+                       move principalPart to outPrincipal
+                       move closeBalance to outCloseBal
+                       write amortLine from amortDetail
+                       move closeBalance to openBalance
+                       compute monthNum = monthNum + 1
+                   end-perform.
+
+               *> the rate-tier table (tier code, decimal adder) lives in
+               *> loanrate.tab so new tiers can be added without a recompile -
+               *> the 5.0/2.5%% fixed/floating adders ship as the first two
+               *> rows of that file; if the file is missing those same two
+               *> defaults are used so the program still runs unattended
+               LoadRateTable.
+                   move zeros to rateCount.
+                   open input rateTable.
+                   if rateTableStatus = "00"
+                       perform until rateTableStatus = "10"
+                           read rateTable into rateTableRecord
+                               at end
+                                   continue
+                               not at end
+                                   add 1 to rateCount
+                                   move rtCode to tierCode(rateCount)
+                                   move rtAdder to tierAdder(rateCount)
+                           end-read
+                       end-perform
+                       close rateTable
+                   else
+                       move 1 to rateCount
+                       move 1 to tierCode(1)
+                       move FixedRateMargin to tierAdder(1)
+                       move 2 to rateCount
+                       move 2 to tierCode(2)
+                       move FloatingRateMargin to tierAdder(2)
+                   end-if.
+
+               LookupRateAdder.
+                   move zeros to rateAdder.
+                   move 'N' to rateFound.
+                   move 1 to rateIdx.
+                   perform until rateIdx > rateCount or rateFound = 'Y'
+                       if tierCode(rateIdx) = tRate
+                           move tierAdder(rateIdx) to rateAdder
+                           move 'Y' to rateFound
+                       end-if
+                       add 1 to rateIdx
+                   end-perform.
