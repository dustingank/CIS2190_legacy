@@ -0,0 +1,85 @@
+           identification division.
+           program-id. CalcMenu.
+
+           environment division.
+
+           data division.
+           working-storage section.
+           01 menuChoice pic 99.
+           01 shellCommand pic X(100).
+
+           *> the names below are each calculator's job-step executable,
+           *> one binary per calculator, run as a separate job step via
+           *> CALL "SYSTEM" rather than CALLed as a COBOL subprogram,
+           *> since each of these programs still ends with its own
+           *> STOP RUN. stateNew's source lives one directory over from
+           *> the rest of these (Program/a3 instead of Program/Cobol),
+           *> so its job step is reached with a relative ../a3 path.
+           01 menuHeading.
+               02 filler pic X(45) value
+                   '          Daily Calculator Menu'.
+           01 menuLine1  pic X(60) value
+               ' 1  Data Statistics (stateNew)'.
+           01 menuLine2  pic X(60) value
+               ' 2  Loan Repayment'.
+           01 menuLine3  pic X(60) value
+               ' 3  Student Loan'.
+           01 menuLine4  pic X(60) value
+               ' 4  Time Value of Money'.
+           01 menuLine5  pic X(60) value
+               ' 5  Wind Chill'.
+           01 menuLine6  pic X(60) value
+               ' 6  Body Surface Area'.
+           01 menuLine7  pic X(60) value
+               ' 7  Rule of 72'.
+           01 menuLine0  pic X(60) value
+               ' 0  Exit'.
+
+           procedure division.
+               move 99 to menuChoice.
+               perform until menuChoice = 0
+                   perform DisplayMenu
+                   accept menuChoice
+                   evaluate menuChoice
+                       when 1
+                           move "../a3/statnew" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 2
+                           move "./loan_repayment" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 3
+                           move "./unit8_2" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 4
+                           move "./time_value_money" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 5
+                           move "./wind_chill" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 6
+                           move "./investigating_BSA" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 7
+                           move "./rule_72" to shellCommand
+                           call "SYSTEM" using shellCommand
+                       when 0
+                           display "Exiting calculator menu"
+                       when other
+                           display "Invalid selection - choose a "
+                               "number from the menu"
+                   end-evaluate
+               end-perform.
+
+           stop run.
+
+               DisplayMenu.
+                   display menuHeading.
+                   display menuLine1.
+                   display menuLine2.
+                   display menuLine3.
+                   display menuLine4.
+                   display menuLine5.
+                   display menuLine6.
+                   display menuLine7.
+                   display menuLine0.
+                   display "Select a calculator: " with no advancing.
