@@ -5,9 +5,25 @@ author. Yizhou Wang.
 date-written. March 25th 2021.
 
 environment division.
+input-output section.
+file-control.
+    select custFile assign to "CUSTMAST"
+        organization is indexed
+        access mode is dynamic
+        record key is IdNum
+        file status is custStatus.
 
 data division.
 file section.
+fd custFile.
+01 Customer.
+    02 IdNum    pic 9(3).
+    02 custName pic X(20).
+    02 dateOfBirth.
+        03 birthMonth pic 99.
+        03 birthDay   pic 99.
+        03 birthYear  pic 9(4).
+
 working-storage section.
 01 userName pic X(30) value "You".
 01 num1    pic 9 value zeroes.
@@ -17,21 +33,17 @@ working-storage section.
        02 SSArea   pic 999.
        02 SSGroup  pic 99.
        02 SSSerial pic 9999.
+01 SSNumValid pic X(01) value 'N'.
 
 01 PIValue constant as 3.14.
 
 01 sampleData  pic x(10) value "stuff".
 01 kustLetters pic AAA value "ABC".
 01 justNums    pic 9(4) value 1234.
-01 signedInt   pic S9(4) value -1234
+01 signedInt   pic S9(4) value -1234.
 01 payCheck    pic 9(4)V99 value ZEROS.
-01 Customer.
-       02 IdNum    pic 9(3).
-       02 custName pic X(20).
-       02 dateOfBirth.
-           03 month       pic 99.
-           03 dateOfBirth pic 99.
-           03 year        pic 9(4).
+
+01 custStatus  pic X(02).
 
 *> ZERO, ZEROS
 *> SPACE SPACES
@@ -46,7 +58,7 @@ display sampleData
 display payCheck
 move "123Bob Smith           12211974" to Customer
 display custName
-display month "/" dateOfBirth "/" year
+display birthMonth "/" birthDay "/" birthYear
 
 
 
@@ -55,15 +67,72 @@ accept userName
 display "Hello " userName
 
 move zeros to userName
-display userName 
+display userName
 display "Enter 2 values to sum "
 accept num1
 accept num2
 compute total = num1 + num2
 display num1 " + " num2 " = " total
+
+*> the customer master file keyed by IdNum backs the read/write/
+*> update paragraphs below, replacing the old hardcoded literal MOVE
+perform writeCustomerRecord.
+perform readCustomerRecord.
+move "Robert Smith" to custName.
+perform updateCustomerRecord.
+perform closeCustomerFile.
+
 display "Enter you social security number: "
 accept SSnum.
+perform validateSSNum.
+perform until SSNumValid = 'Y'
+    display "Invalid social security number - area, group, and serial cannot "
+    display "individually be all zeros, area cannot be 666, and area cannot be 900 or higher.  Re-enter: "
+    accept SSnum
+    perform validateSSNum
+end-perform.
 display "Area " SSArea
 display "social security number: " SSnum.
 
 stop run.
+
+openCustomerFile.
+    open i-o custFile
+    if custStatus = "35"
+        open output custFile
+        close custFile
+        open i-o custFile
+    end-if.
+
+writeCustomerRecord.
+    perform openCustomerFile.
+    move "123Bob Smith           12211974" to Customer.
+    write Customer
+        invalid key
+            display "Unable to add customer " IdNum " - already on file"
+    end-write.
+
+readCustomerRecord.
+    move 123 to IdNum.
+    read custFile
+        invalid key
+            display "Customer " IdNum " not found"
+    end-read.
+
+updateCustomerRecord.
+    rewrite Customer
+        invalid key
+            display "Unable to update customer " IdNum " - not on file"
+    end-rewrite.
+
+closeCustomerFile.
+    close custFile.
+
+validateSSNum.
+    move 'Y' to SSNumValid.
+    if SSArea = 000 or SSGroup = 00 or SSSerial = 0000
+        move 'N' to SSNumValid
+    end-if.
+    if SSArea = 666 or SSArea >= 900
+        move 'N' to SSNumValid
+    end-if.
