@@ -3,18 +3,174 @@
 
            environment division.
 
+           input-output section.
+           file-control.
+           select rateSheetFile assign to "rule72.rpt"
+               organization is line sequential
+               file status is rateSheetStatus.
+
            data division.
+           file section.
+           fd rateSheetFile.
+           01 rateSheetLine pic X(84).
+
            working-storage section.
+           01 modeChoice   pic 9.
            01 intRate      pic 999V99.
            01 timeDouble   pic ZZZ.99.
+           01 timeDouble69 pic ZZZ.99.
+           01 targetYears  pic 999V99.
+           01 solvedRate   pic ZZZ.99.
+
+           01 rateSheetStatus pic X(2).
+           01 runDate.
+               02 runYear  pic 9(4).
+               02 runMonth pic 99.
+               02 runDay   pic 99.
+           01 runTime.
+               02 runHour      pic 99.
+               02 runMinute    pic 99.
+               02 runSecond    pic 99.
+               02 runHundredth pic 99.
+
+           01 rateToTimeLine.
+               02 outRTDate  pic 9999/99/99.
+               02 filler     pic X(1) value space.
+               02 outRTTime  pic 99B99B99.
+               02 filler     pic X(13) value '  RateToTime '.
+               02 filler     pic X(6) value 'Rate= '.
+               02 outRTRate  pic ZZZ.99.
+               02 filler     pic X(13) value '  Rule72Yrs= '.
+               02 outRT72    pic ZZZ.99.
+               02 filler     pic X(15) value '  Rule69.3Yrs= '.
+               02 outRT69    pic ZZZ.99.
+           01 timeToRateLine.
+               02 outTRDate  pic 9999/99/99.
+               02 filler     pic X(1) value space.
+               02 outTRTime  pic 99B99B99.
+               02 filler     pic X(13) value '  TimeToRate '.
+               02 filler     pic X(11) value 'TargetYrs= '.
+               02 outTRYears pic ZZZ.99.
+               02 filler     pic X(8) value '  Rate= '.
+               02 outTRRate  pic ZZZ.99.
 
            procedure division.
-               display "Interest Rate(0 - 100%): ".
-               accept intRate.
+               accept runDate from date yyyymmdd.
+               accept runTime from time.
 
-               compute timeDouble = (72 + (intRate - 8) / 3) / intRate.
+               display "(1) Rate to doubling time, or (2) doubling "
+                   "time to rate: ".
+               accept modeChoice.
+           *> shared re-prompt-on-bad-input loop - see
+           *> copybook/reprompt.cpy
+               copy "reprompt"
+                   replacing ==FIELD== by ==modeChoice==
+                   ==VALID-COND== by
+                       ==modeChoice = 1 or modeChoice = 2==
+                   ==ERROR-MSG== by
+                       =="Invalid choice - enter 1 or 2: "==.
+
+               if modeChoice = 1
+                   perform RateToTime
+               else
+                   perform TimeToRate
+               end-if.
 
-               display "The time to double is " timeDouble" years: ".
-           
            stop run.
-           
\ No newline at end of file
+
+               RateToTime.
+                   display "Interest Rate(0 - 100%): ".
+                   accept intRate.
+                   copy "reprompt"
+                       replacing ==FIELD== by ==intRate==
+                       ==VALID-COND== by
+                           ==intRate is numeric and intRate > 0
+                               and intRate <= 100==
+                       ==ERROR-MSG== by
+                           =="Invalid rate - enter a rate between "
+                           "0 and 100: "==.
+
+                   compute timeDouble =
+                       (72 + (intRate - 8) / 3) / intRate.
+                   display "The time to double is " timeDouble
+                       " years: ".
+
+                   *> the rule of 69.3 is the exact doubling time under
+                   *> continuous compounding (ln(2) = 0.693...), used
+                   *> here as a more precise alternative to the rule
+                   *> of 72 - unlike the rule of 72 it needs no
+                   *> empirical correction term, since it falls
+                   *> straight out of the continuous-compounding math
+                   compute timeDouble69 = 69.3 / intRate.
+                   display "Rule of 69.3 time to double is "
+                       timeDouble69 " years: ".
+
+                   *> slice the date/time into the edited fields by hand,
+                   *> the same reference-modification technique stateNew's
+                   *> run date/time header already uses, rather than a
+                   *> naive group MOVE (which doesn't apply the picture's
+                   *> slash/blank insertion characters)
+                   move spaces to outRTDate(1:10).
+                   move spaces to outRTTime(1:8).
+                   move runYear to outRTDate(1:4).
+                   move '/' to outRTDate(5:1).
+                   move runMonth to outRTDate(6:2).
+                   move '/' to outRTDate(8:1).
+                   move runDay to outRTDate(9:2).
+                   move runHour to outRTTime(1:2).
+                   move runMinute to outRTTime(4:2).
+                   move runSecond to outRTTime(7:2).
+                   move intRate to outRTRate.
+                   move timeDouble to outRT72.
+                   move timeDouble69 to outRT69.
+                   move rateToTimeLine to rateSheetLine.
+                   perform WriteRateSheet.
+
+               TimeToRate.
+                   display "Target doubling time (years): ".
+                   accept targetYears.
+                   copy "reprompt"
+                       replacing ==FIELD== by ==targetYears==
+                       ==VALID-COND== by
+                           ==targetYears is numeric
+                               and targetYears > 0==
+                       ==ERROR-MSG== by
+                           =="Invalid entry - doubling time must "
+                           "be greater than 0: "==.
+
+                   *> algebraic inverse of the modified rule of 72 above -
+                   *> timeDouble = (72 + (rate - 8) / 3) / rate solved for rate
+                   compute solvedRate =
+                       208 / ((3 * targetYears) - 1).
+                   display "Rate needed to double in " targetYears
+                       " years is " solvedRate "%%".
+
+                   move spaces to outTRDate(1:10).
+                   move spaces to outTRTime(1:8).
+                   move runYear to outTRDate(1:4).
+                   move '/' to outTRDate(5:1).
+                   move runMonth to outTRDate(6:2).
+                   move '/' to outTRDate(8:1).
+                   move runDay to outTRDate(9:2).
+                   move runHour to outTRTime(1:2).
+                   move runMinute to outTRTime(4:2).
+                   move runSecond to outTRTime(7:2).
+                   move targetYears to outTRYears.
+                   move solvedRate to outTRRate.
+                   move timeToRateLine to rateSheetLine.
+                   perform WriteRateSheet.
+
+               *> appends one line to rule72.rpt, the durable rate-sheet
+               *> audit trail of every doubling-time/rate calculation this
+               *> program has produced - auto-created on first run via the
+               *> OPEN EXTEND/status-05-or-35 fallback already used for the
+               *> other shared control files in this shop
+               WriteRateSheet.
+                   open extend rateSheetFile.
+                   if rateSheetStatus = "05" or rateSheetStatus = "35"
+                       open output rateSheetFile
+                       close rateSheetFile
+                       open extend rateSheetFile
+                   end-if.
+                   write rateSheetLine.
+                   close rateSheetFile.
