@@ -0,0 +1,401 @@
+           identification division.
+           program-id. PortfolioReconciliation.
+
+           environment division.
+
+           input-output section.
+           file-control.
+           select batchFile assign to dynamic batchFileName
+               organization is line sequential
+               file status is batchStatus.
+           select reconReport assign to dynamic reconReportFileName
+               organization is line sequential.
+           select rateTable assign to "loanrate.tab"
+               organization is line sequential
+               file status is rateTableStatus.
+           select statExtractFile assign to dynamic statExtractFileName
+               organization is line sequential.
+           select reconParamFile assign to "portfolio.par"
+               organization is line sequential
+               file status is reconParamStatus.
+
+           data division.
+           file section.
+           fd batchFile.
+           01 loanBatchRecord.
+               02 blLoanP pic 9(5)V99.
+               02 blIRate pic 9V9(8).
+               02 blTerm  pic 999.
+               02 blTRate pic 9.
+
+           fd reconReport.
+           01 reportLine pic X(80).
+
+           fd rateTable.
+           01 rateTableRecord.
+               02 rtCode  pic 9.
+               02 rtAdder pic 9V9999.
+
+           fd statExtractFile.
+               copy "stat-input".
+
+           fd reconParamFile.
+           01 reconParamRecord pic X(30).
+           01 reconRangeRecord.
+               02 rngExpectedMeanLow  pic S9(5)V99.
+               02 rngExpectedMeanHigh pic S9(5)V99.
+               02 rngExpectedStdLow   pic S9(5)V99.
+               02 rngExpectedStdHigh  pic S9(5)V99.
+
+           working-storage section.
+           copy "business-constants".
+
+           01 loanP pic 9(5)V99.
+           01 iRate pic 9V99999999.
+           01 term pic 999.
+           01 monthlyP pic 999V999.
+           01 tRate pic 9.
+
+           01 batchStatus pic X(2).
+           01 rateTableStatus pic X(2).
+           01 reconParamStatus pic X(2).
+
+           *> unattended overrides for this program's input/report/extract
+           *> file names - portfolio.par (if present) supplies these one
+           *> per line, following the same convention already used for
+           *> loanbatch.par/windbatch.par/bsabatch.par
+           01 batchFileName pic X(30) value "loanbatch.dat".
+           01 reconReportFileName pic X(30) value "portfolio.rpt".
+           01 statExtractFileName pic X(30) value "portfolio.ext".
+
+           77 rateAdder pic 9V9999 value zeros.
+           77 rateFound pic X(1) value 'N'.
+           77 rateCount pic 99 value zeros.
+           77 rateIdx   pic 99.
+
+           01 rateTierArea.
+               02 rateTier occurs 10 times.
+                   03 tierCode  pic 9.
+                   03 tierAdder pic 9V9999.
+
+           *> portfolio-level statistics on the monthly payment computed
+           *> for each loan - stateNew's own count/sum/mean/min/max
+           *> figures are this report's cross-check, so the same four
+           *> statistics are accumulated here directly over the loan file
+           77 loanCount pic S9(7) usage is COMPUTATIONAL value zero.
+           77 paymentSum pic S9(14)V9(4) usage is COMPUTATIONAL-3
+               value zero.
+           77 paymentMean pic S9(14)V9(4) usage is COMPUTATIONAL-3
+               value zero.
+           77 paymentMin pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+           77 paymentMax pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+           *> running sum of squares, accumulated alongside paymentSum
+           *> so WriteSummary can get the portfolio's standard deviation
+           *> in the same single pass over the loan file
+           77 paymentSumSq pic S9(19)V9(6) usage is COMPUTATIONAL-3
+               value zero.
+           77 paymentVariance pic S9(19)V9(6) usage is COMPUTATIONAL-3
+               value zero.
+           77 paymentStd pic S9(19)V9(6) usage is COMPUTATIONAL-3
+               value zero.
+
+           *> expected payment-mean/std-dev ranges, an optional trailer
+           *> line on portfolio.par - the same "a short param file just
+           *> means reconciliation is skipped" convention already used
+           *> for statnew.par's control-total trailer
+           77 expectedMeanLow  pic S9(5)V99 usage is COMPUTATIONAL-3.
+           77 expectedMeanHigh pic S9(5)V99 usage is COMPUTATIONAL-3.
+           77 expectedStdLow   pic S9(5)V99 usage is COMPUTATIONAL-3.
+           77 expectedStdHigh  pic S9(5)V99 usage is COMPUTATIONAL-3.
+           77 haveExpectedMeanRange pic X(1) value 'N'.
+           77 haveExpectedStdRange  pic X(1) value 'N'.
+           77 meanRangeFlag pic X(08) value spaces.
+           77 stdRangeFlag  pic X(08) value spaces.
+
+           01 reportHeading.
+               02 filler pic X(80) value
+           ' Loan #  Principal   Rate       Term  MonthlyPayment'.
+           01 reportDetail.
+               02 outLoanNum pic ZZZZ9.
+               02 filler     pic X(2) value space.
+               02 outLoanPrin pic ZZZZ9.99.
+               02 filler     pic X(2) value space.
+               02 outIRate   pic 9.999999.
+               02 filler     pic X(2) value space.
+               02 outTerm    pic ZZ9.
+               02 filler     pic X(2) value space.
+               02 outMonthlyP pic ZZZ9.999.
+           01 reportSummary.
+               02 filler pic X(18) value 'Loans reconciled: '.
+               02 outLoanCount pic ZZZZ9.
+           01 reportSumLine.
+               02 filler pic X(18) value 'Total payments:   '.
+               02 outPaymentSum pic ZZZZZZ9.9999.
+           01 reportMeanLine.
+               02 filler pic X(18) value 'Mean payment:     '.
+               02 outPaymentMean pic ZZZZ9.9999.
+           01 reportMinLine.
+               02 filler pic X(18) value 'Min payment:      '.
+               02 outPaymentMin pic ZZZZ9.9999.
+           01 reportMaxLine.
+               02 filler pic X(18) value 'Max payment:      '.
+               02 outPaymentMax pic ZZZZ9.9999.
+           01 reportStdLine.
+               02 filler pic X(18) value 'Std deviation:    '.
+               02 outPaymentStd pic ZZZZ9.9999.
+           01 reconcileMeanLine.
+               02 filler pic X(22) value ' Mean Range Check = '.
+               02 outMeanLow    pic -(4)9.99.
+               02 filler        pic X(3) value ' - '.
+               02 outMeanHigh   pic -(4)9.99.
+               02 filler        pic X(3) value ' : '.
+               02 outMeanActual pic -(4)9.99.
+               02 filler        pic X(1) value space.
+               02 outMeanFlag   pic X(08).
+           01 reconcileStdLine.
+               02 filler pic X(23) value ' Std Dev Range Check = '.
+               02 outStdLow    pic -(4)9.99.
+               02 filler       pic X(3) value ' - '.
+               02 outStdHigh   pic -(4)9.99.
+               02 filler       pic X(3) value ' : '.
+               02 outStdActual pic -(4)9.99.
+               02 filler       pic X(1) value space.
+               02 outStdFlag   pic X(08).
+
+           procedure division.
+               *> reads the same loanbatch.dat batch file LoanRepayment
+               *> processes, recomputes each loan's monthly payment with
+               *> the identical rate-tier/amortization-formula logic, and
+               *> accumulates portfolio statistics that stand as an
+               *> independent check against LoanRepayment's own batch
+               *> totals; the loan records are also re-written in
+               *> stateNew's raw input-record layout so the monthly
+               *> payments can be fed straight into stateNew for a second,
+               *> fully independent statistical pass without reparsing
+               *> either program's dollar-edited report text
+               perform GetReconParameters.
+               perform LoadRateTable.
+               open input batchFile.
+               open output reconReport.
+               open output statExtractFile.
+               write reportLine from reportHeading.
+               move zero to loanCount.
+               move zero to paymentSum.
+               perform until batchStatus = "10"
+                   read batchFile into loanBatchRecord
+                       at end
+                           continue
+                       not at end
+                           perform ProcessLoan
+                   end-read
+               end-perform.
+               perform WriteSummary.
+               close batchFile.
+               close reconReport.
+               close statExtractFile.
+               stop run.
+
+               *> recomputes one loan's monthly payment, folds it into the
+               *> running portfolio statistics, and writes both the
+               *> detail report line and the matching stateNew-format
+               *> extract record
+               ProcessLoan.
+                   move blLoanP to loanP.
+                   move blIRate to iRate.
+                   move blTerm to term.
+                   move blTRate to tRate.
+                   perform LookupRateAdder.
+                   add rateAdder to iRate.
+                   divide PercentBasis into iRate.
+                   divide MonthsPerYear into iRate.
+                   compute monthlyP =
+                       (iRate / (1.0 - (1 + iRate) ** -term)) * loanP.
+
+                   add 1 to loanCount.
+                   add monthlyP to paymentSum.
+                   compute paymentSumSq =
+                       paymentSumSq + (monthlyP ** 2).
+                   if loanCount = 1
+                       move monthlyP to paymentMin
+                       move monthlyP to paymentMax
+                   else
+                       if monthlyP < paymentMin
+                           move monthlyP to paymentMin
+                       end-if
+                       if monthlyP > paymentMax
+                           move monthlyP to paymentMax
+                       end-if
+                   end-if.
+
+                   move loanCount to outLoanNum.
+                   move loanP to outLoanPrin.
+                   move iRate to outIRate.
+                   move term to outTerm.
+                   move monthlyP to outMonthlyP.
+                   write reportLine from reportDetail.
+
+                   move spaces to statInputRecord.
+                   move monthlyP to siValue.
+                   move loanCount to siId.
+                   move 1 to siWeight.
+                   write statInputRecord.
+
+               *> the portfolio-level count/sum/mean/min/max/std-dev
+               *> footer - the figures an operator compares against
+               *> stateNew's own statistics run over this report's
+               *> extract file - followed by a flag against the expected
+               *> mean/std-dev ranges from portfolio.par, if supplied
+               WriteSummary.
+                   if loanCount > 0
+                       divide paymentSum by loanCount giving paymentMean
+                       compute paymentVariance =
+                           (paymentSumSq / loanCount)
+                               - (paymentMean ** 2)
+                       if paymentVariance < 0
+                           move zero to paymentVariance
+                       end-if
+                       compute paymentStd = paymentVariance ** 0.5
+                   end-if.
+                   move loanCount to outLoanCount.
+                   write reportLine from reportSummary.
+                   move paymentSum to outPaymentSum.
+                   write reportLine from reportSumLine.
+                   move paymentMean to outPaymentMean.
+                   write reportLine from reportMeanLine.
+                   move paymentMin to outPaymentMin.
+                   write reportLine from reportMinLine.
+                   move paymentMax to outPaymentMax.
+                   write reportLine from reportMaxLine.
+                   move paymentStd to outPaymentStd.
+                   write reportLine from reportStdLine.
+                   perform CheckExpectedRanges.
+
+               *> flags the run if the portfolio's mean or standard
+               *> deviation payment falls outside the expected range
+               *> supplied on portfolio.par - the same MATCH/MISMATCH
+               *> flag convention stateNew's own control-total
+               *> reconciliation already uses
+               CheckExpectedRanges.
+                   if haveExpectedMeanRange = 'Y'
+                       move expectedMeanLow to outMeanLow
+                       move expectedMeanHigh to outMeanHigh
+                       move paymentMean to outMeanActual
+                       if paymentMean >= expectedMeanLow
+                           and paymentMean <= expectedMeanHigh
+                           move 'IN RANGE' to meanRangeFlag
+                       else
+                           move 'OUTRANGE' to meanRangeFlag
+                       end-if
+                       move meanRangeFlag to outMeanFlag
+                       write reportLine from reconcileMeanLine
+                   end-if.
+                   if haveExpectedStdRange = 'Y'
+                       move expectedStdLow to outStdLow
+                       move expectedStdHigh to outStdHigh
+                       move paymentStd to outStdActual
+                       if paymentStd >= expectedStdLow
+                           and paymentStd <= expectedStdHigh
+                           move 'IN RANGE' to stdRangeFlag
+                       else
+                           move 'OUTRANGE' to stdRangeFlag
+                       end-if
+                       move stdRangeFlag to outStdFlag
+                       write reportLine from reconcileStdLine
+                   end-if.
+
+               *> the rate-tier table is loaded exactly as LoanRepayment
+               *> loads it, so a tier added to loanrate.tab is picked up
+               *> by both programs without either one falling out of step
+               LoadRateTable.
+                   move zeros to rateCount.
+                   open input rateTable.
+                   if rateTableStatus = "00"
+                       perform until rateTableStatus = "10"
+                           read rateTable into rateTableRecord
+                               at end
+                                   continue
+                               not at end
+                                   add 1 to rateCount
+                                   move rtCode to tierCode(rateCount)
+                                   move rtAdder to tierAdder(rateCount)
+                           end-read
+                       end-perform
+                       close rateTable
+                   else
+                       move 1 to rateCount
+                       move 1 to tierCode(1)
+                       move FixedRateMargin to tierAdder(1)
+                       move 2 to rateCount
+                       move 2 to tierCode(2)
+                       move FloatingRateMargin to tierAdder(2)
+                   end-if.
+
+               LookupRateAdder.
+                   move zeros to rateAdder.
+                   move 'N' to rateFound.
+                   move 1 to rateIdx.
+                   perform until rateIdx > rateCount or rateFound = 'Y'
+                       if tierCode(rateIdx) = tRate
+                           move tierAdder(rateIdx) to rateAdder
+                           move 'Y' to rateFound
+                       end-if
+                       add 1 to rateIdx
+                   end-perform.
+
+               *> portfolio.par, if present, supplies the batch input,
+               *> report, and extract file names one per line, overriding
+               *> the defaults set above - the same operator-repointing
+               *> convention used for loanbatch.par/windbatch.par/bsabatch.par
+               GetReconParameters.
+                   open input reconParamFile.
+                   if reconParamStatus = "00"
+                       read reconParamFile into reconParamRecord
+                           at end
+                               continue
+                           not at end
+                               move reconParamRecord to batchFileName
+                       end-read
+                       read reconParamFile into reconParamRecord
+                           at end
+                               continue
+                           not at end
+                               move reconParamRecord
+                                   to reconReportFileName
+                       end-read
+                       read reconParamFile into reconParamRecord
+                           at end
+                               continue
+                           not at end
+                               move reconParamRecord
+                                   to statExtractFileName
+                       end-read
+
+                       *> the expected mean/std-dev payment ranges are an
+                       *> optional 4th trailer line (a zero high bound in
+                       *> either pair means that range wasn't supplied) -
+                       *> a short param file just skips the range check,
+                       *> the same convention statnew.par's control-total
+                       *> trailer already uses
+                       read reconParamFile into reconRangeRecord
+                           at end
+                               move 'N' to haveExpectedMeanRange
+                               move 'N' to haveExpectedStdRange
+                           not at end
+                               if rngExpectedMeanHigh > 0
+                                   move rngExpectedMeanLow
+                                       to expectedMeanLow
+                                   move rngExpectedMeanHigh
+                                       to expectedMeanHigh
+                                   move 'Y' to haveExpectedMeanRange
+                               end-if
+                               if rngExpectedStdHigh > 0
+                                   move rngExpectedStdLow
+                                       to expectedStdLow
+                                   move rngExpectedStdHigh
+                                       to expectedStdHigh
+                                   move 'Y' to haveExpectedStdRange
+                               end-if
+                       end-read
+
+                       close reconParamFile
+                   end-if.
