@@ -5,29 +5,70 @@ environment division.
 
 data division.
 working-storage section.
+copy "business-constants".
+
 01 loanP     pic 99999V99.
 01 iRate     pic 999V99.
 01 rate      pic 9V999999.
 01 term      pic 999.
 01 tRate     pic 9.
 01 monthlyP  pic 9999V999999.
-01 monPayout pic $$$9.99.
+*> shared money-display layout - see copybook/currency-edit.cpy
+copy "currency-edit" replacing ==CURR-FIELD-NAME== by ==monPayout==
+    ==CURR-PICTURE== by ==$Z,ZZZ.99==.
+
+01 extraPayment    pic 9999V99.
+01 payoffBalance   pic 9(7)V99.
+01 payoffInterest  pic 9(7)V99.
+01 payoffPrincipal pic 9(7)V99.
+01 payoffMonths    pic 999.
+01 payoffTotalInt  pic 9(7)V99.
+copy "currency-edit" replacing ==CURR-FIELD-NAME== by ==payoffTotalIntO==
+    ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
+
+*> a no-extra-payment baseline run of the same amortization, so the
+*> extra-payment schedule above has something to measure its interest
+*> savings against
+01 baseBalance     pic 9(7)V99.
+01 baseInterest    pic 9(7)V99.
+01 basePrincipal   pic 9(7)V99.
+01 baseMonths      pic 999.
+01 baseTotalInt    pic 9(7)V99.
+01 interestSaved   pic 9(7)V99.
+copy "currency-edit" replacing ==CURR-FIELD-NAME== by ==interestSavedO==
+    ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
 
 procedure division.
     display "Principle amount of the loan: ".
     accept loanP.
+*> shared re-prompt-on-bad-input loop - see copybook/reprompt.cpy
+    copy "reprompt" replacing ==FIELD== by ==loanP==
+        ==VALID-COND== by ==loanP is numeric and loanP > 0==
+        ==ERROR-MSG== by =="Invalid amount - enter a loan amount greater than 0: "==.
+
     display "Interest Rate (1-100%):  ".
     accept iRate.
-    display "Loan term (months):  ".
+    copy "reprompt" replacing ==FIELD== by ==iRate==
+        ==VALID-COND== by ==iRate is numeric and iRate >= 1 and iRate <= 100==
+        ==ERROR-MSG== by =="Invalid rate - enter a rate between 1 and 100: "==.
+
+    display "Loan term (months, 12-360):  ".
     accept term.
+    copy "reprompt" replacing ==FIELD== by ==term==
+        ==VALID-COND== by ==term is numeric and term >= 12 and term <= 360==
+        ==ERROR-MSG== by =="Invalid term - enter a term between 12 and 360 months: "==.
+
     display "(1) fixed or (2) floating interest rate:  ".
     accept tRate.
+    copy "reprompt" replacing ==FIELD== by ==tRate==
+        ==VALID-COND== by ==tRate = 1 or tRate = 2==
+        ==ERROR-MSG== by =="Invalid choice - enter 1 for fixed or 2 for floating: "==.
 
     if tRate is = 1
-        compute rate = ((iRate + 5) / 100.0) / 12.0
-    else 
+        compute rate = ((iRate + FixedRateMargin) / PercentBasis) / MonthsPerYear
+    else
         if tRate is = 2
-            compute rate = ((iRate + 2.5) / 100.0) / 12.0
+            compute rate = ((iRate + FloatingRateMargin) / PercentBasis) / MonthsPerYear
         end-if
     end-if.
 display rate.
@@ -35,4 +76,56 @@ display rate.
 
     move monthlyP to monPayout.
     display "The monthly payment is  " monPayout.
+
+    display "Extra payment toward principal each month (0 if none): ".
+    accept extraPayment.
+    copy "reprompt" replacing ==FIELD== by ==extraPayment==
+        ==VALID-COND== by ==extraPayment is numeric and extraPayment >= 0==
+        ==ERROR-MSG== by =="Invalid amount - enter 0 or more: "==.
+
+    move loanP to baseBalance.
+    move zeros to baseMonths.
+    move zeros to baseTotalInt.
+    perform until baseBalance <= 0 or baseMonths >= 999
+        compute baseInterest rounded = baseBalance * rate
+        compute basePrincipal rounded = monthlyP - baseInterest
+        if basePrincipal < 0
+            move zeros to basePrincipal
+        end-if
+        if basePrincipal > baseBalance
+            move baseBalance to basePrincipal
+        end-if
+        subtract basePrincipal from baseBalance
+        add baseInterest to baseTotalInt
+        add 1 to baseMonths
+    end-perform.
+
+    move loanP to payoffBalance.
+    move zeros to payoffMonths.
+    move zeros to payoffTotalInt.
+    perform until payoffBalance <= 0 or payoffMonths >= 999
+        compute payoffInterest rounded = payoffBalance * rate
+        compute payoffPrincipal rounded = monthlyP + extraPayment - payoffInterest
+        if payoffPrincipal < 0
+            move zeros to payoffPrincipal
+        end-if
+        if payoffPrincipal > payoffBalance
+            move payoffBalance to payoffPrincipal
+        end-if
+        subtract payoffPrincipal from payoffBalance
+        add payoffInterest to payoffTotalInt
+        add 1 to payoffMonths
+    end-perform.
+
+    move payoffTotalInt to payoffTotalIntO.
+    display "With an extra payment of " extraPayment " the loan pays off in "
+        payoffMonths " months, total interest paid " payoffTotalIntO.
+
+    subtract payoffTotalInt from baseTotalInt giving interestSaved.
+    if interestSaved < 0
+        move zeros to interestSaved
+    end-if.
+    move interestSaved to interestSavedO.
+    display "Compared to no extra payment (payoff in " baseMonths
+        " months), total interest saved is  " interestSavedO.
 stop run.
