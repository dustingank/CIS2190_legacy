@@ -1,8 +1,34 @@
            identification division.
            program-id. BodySurfaceArea.
-           
+
            environment division.
+
+           input-output section.
+           file-control.
+           select patientFile assign to dynamic patientFileName
+               organization is line sequential
+               file status is patientStatus.
+           select patientReport assign to dynamic patientReportFileName
+               organization is line sequential.
+           select patientParamFile assign to "bsabatch.par"
+               organization is line sequential
+               file status is patientParamStatus.
+
            data division.
+           file section.
+           fd patientFile.
+           01 patientBatchRecord.
+               02 pbPatientId pic X(10).
+               02 pbWeight    pic 999V9.
+               02 pbHeight    pic 999V9.
+               02 pbFormula   pic 9.
+
+           fd patientReport.
+           01 reportLine pic X(80).
+
+           fd patientParamFile.
+           01 patientParamRecord pic X(30).
+
            working-storage section.
            01 weight pic 999V9.
            01 height pic 999v9.
@@ -11,20 +37,168 @@
            *> body_SA pic ZZZ.99.
            01 body_SA pic 999V99.
            01 body_SAo pic ZZZ.99.
+           01 formulaChoice pic 9.
+
+           01 heightM pic 9V99.
+           01 bmi     pic 99V99.
+           01 bmio    pic Z9.99.
+
+           01 patientStatus pic X(2).
+           01 formulaLabel  pic X(9).
+
+           *> unattended overrides for the batch-mode input/output file
+           *> names - bsabatch.par (if present) supplies these one per
+           *> line; with no parameter file the long-standing defaults
+           *> below keep batch mode running exactly as before
+           01 patientFileName pic X(30) value "bsabatch.dat".
+           01 patientReportFileName pic X(30) value "bsabatch.rpt".
+           01 patientParamStatus pic X(2).
+
+           01 reportHeading.
+               02 filler pic X(80) value
+           ' Patient Id   Weight  Height  Formula   BSA(m^2)  BMI'.
+           01 reportDetail.
+               02 outPatientId pic X(10).
+               02 filler       pic X(3) value space.
+               02 outWeight    pic ZZ9.9.
+               02 filler       pic X(3) value space.
+               02 outHeight    pic ZZ9.9.
+               02 filler       pic X(3) value space.
+               02 outFormula   pic X(9).
+               02 filler       pic X(3) value space.
+               02 outBSA       pic ZZ9.99.
+               02 filler       pic X(3) value space.
+               02 outBMI       pic Z9.99.
 
            procedure division.
-               display "Body Surface Area Calculator".
-               display " Weight(kg)?  ".
-               accept weight.
-               display " Height(cm)?  ".
-               accept height.
-               
-               compute w2 = (weight**0.425).
-               compute h2 = (height**0.725).
-               multiply w2 by h2 giving body_SA.
-               multiply 0.007184 by body_SA.
-               move body_SA to body_SAo.
-               *> compute body_SA = 0.00718 * (weight**0.425) * (height ** 0.725).
-               display "Body surface area = "body_SA"(body_SA) m^2".
-               display "Body surface area = "body_SAo"(body_SAo) m^2".
-           stop run.
+               *> a bsabatch.dat file in the current directory switches the
+               *> program into unattended batch mode over a patient file,
+               *> writing bsabatch.rpt; with no batch file present it falls
+               *> back to the original single-patient interactive prompts
+               perform GetPatientParameters.
+               open input patientFile.
+               if patientStatus = "00"
+                   perform BatchBSA
+               else
+                   perform InteractiveBSA
+               end-if.
+               stop run.
+
+               InteractiveBSA.
+                   display "Body Surface Area Calculator".
+                   display " Weight(kg)?  ".
+                   accept weight.
+           *> shared re-prompt-on-bad-input loop - see
+           *> copybook/reprompt.cpy
+                   copy "reprompt"
+                       replacing ==FIELD== by ==weight==
+                       ==VALID-COND== by
+                           ==weight is numeric and weight > 0==
+                       ==ERROR-MSG== by
+                           =="Invalid weight - must be > 0: "==.
+
+                   display " Height(cm)?  ".
+                   accept height.
+                   copy "reprompt"
+                       replacing ==FIELD== by ==height==
+                       ==VALID-COND== by
+                           ==height is numeric and height > 0==
+                       ==ERROR-MSG== by
+                           =="Invalid height - must be > 0: "==.
+
+                   display "(1) Du Bois formula, (2) Mosteller "
+                       "formula, or (3) Haycock (pediatric) "
+                       "formula: ".
+                   accept formulaChoice.
+                   copy "reprompt"
+                       replacing ==FIELD== by ==formulaChoice==
+                       ==VALID-COND== by
+                           ==formulaChoice = 1 or formulaChoice = 2
+                               or formulaChoice = 3==
+                       ==ERROR-MSG== by
+                           =="Invalid choice - enter 1, 2 or 3: "==.
+
+                   perform ComputeBSA.
+                   display "Body surface area = "body_SA"(body_SA) m^2".
+                   display "Body surface area = "body_SAo
+                       "(body_SAo) m^2".
+                   display "Body mass index   = "bmio.
+
+               BatchBSA.
+                   open output patientReport.
+                   write reportLine from reportHeading.
+                   perform until patientStatus = "10"
+                       read patientFile into patientBatchRecord
+                           at end
+                               continue
+                           not at end
+                               move pbWeight to weight
+                               move pbHeight to height
+                               move pbFormula to formulaChoice
+                               perform ComputeBSA
+                               move pbPatientId to outPatientId
+                               move pbWeight to outWeight
+                               move pbHeight to outHeight
+                               move formulaLabel to outFormula
+                               move body_SA to outBSA
+                               move bmi to outBMI
+                               write reportLine from reportDetail
+                       end-read
+                   end-perform.
+                   close patientFile.
+                   close patientReport.
+
+               *> shared by both the interactive and batch paths - works on
+               *> weight/height/formulaChoice and leaves the result in
+               *> body_SA/body_SAo and bmi/bmio, with formulaLabel set for
+               *> the report
+               ComputeBSA.
+                   evaluate formulaChoice
+                       when 2
+                           compute body_SA =
+                               (weight * height / 3600) ** 0.5
+                           move "Mosteller" to formulaLabel
+                       when 3
+                           *> Haycock formula - fitted for infants and
+                           *> children, where Du Bois/Mosteller run less
+                           *> accurately
+                           compute body_SA =
+                               0.024265 * (height ** 0.3964)
+                                   * (weight ** 0.5378)
+                           move "Haycock  " to formulaLabel
+                       when other
+                           compute w2 = (weight**0.425)
+                           compute h2 = (height**0.725)
+                           multiply w2 by h2 giving body_SA
+                           multiply 0.007184 by body_SA
+                           move "Du Bois  " to formulaLabel
+                   end-evaluate.
+                   move body_SA to body_SAo.
+
+                   divide height by 100 giving heightM.
+                   compute bmi rounded = weight / (heightM * heightM).
+                   move bmi to bmio.
+
+               *> bsabatch.par, if present, supplies the batch input and
+               *> report file names one per line, overriding the defaults
+               *> set above - this lets an operator repoint a scheduled run
+               *> at a different pair of files without a recompile
+               GetPatientParameters.
+                   open input patientParamFile.
+                   if patientParamStatus = "00"
+                       read patientParamFile into patientParamRecord
+                           at end
+                               continue
+                           not at end
+                               move patientParamRecord
+                                   to patientFileName
+                       end-read
+                       read patientParamFile into patientParamRecord
+                           at end
+                               continue
+                           not at end
+                               move patientParamRecord
+                                   to patientReportFileName
+                       end-read
+                       close patientParamFile
+                   end-if.
