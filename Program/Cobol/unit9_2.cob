@@ -5,14 +5,22 @@ environment division.
 
 data division.
 working-storage section.
-01 presentVal    pic 9(8)V99.
-01 futureVal     pic 9(8)V99.
-01 futurePay     pic 9(8)V99.
-01 futureVal_out pic $ZZ,ZZZ,ZZZ.99.
-01 diffVal       pic 9(8)V99.
-01 diffVal_out   pic $ZZ,ZZZ,ZZZ.99.
+copy "business-constants".
+
+*> same canonical precision as the full-featured copy of this
+*> calculator in time_value_money.cob - kept in step so a quote run
+*> through this simpler copy doesn't disagree with that one
+01 presentVal    pic 9(8)V9(3).
+01 futureVal     pic 9(8)V9(3).
+01 futurePay     pic 9(8)V9(3).
+*> shared money-display layout - see copybook/currency-edit.cpy
+copy "currency-edit" replacing ==CURR-FIELD-NAME== by ==futureVal_out==
+    ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
+01 diffVal       pic 9(8)V9(3).
+copy "currency-edit" replacing ==CURR-FIELD-NAME== by ==diffVal_out==
+    ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
 01 intRate       pic 999V99.
-01 numP          pic 99.
+01 numP          pic 999.
 
 procedure division.
 
@@ -28,12 +36,12 @@ procedure division.
         stop run
     end-if.
 
-    compute futureVal = presentVal * ((1 + (intRate / 100.0)) ** numP). 
+    compute futureVal rounded = presentVal * ((1 + (intRate / PercentBasis)) ** numP).
     move futureVal to futureVal_out.
-    
+
     display "Amount received in " numP " years: ".
     accept futurePay.
-    compute diffVal = futureVal - futurePay.
+    compute diffVal rounded = futureVal - futurePay.
     move diffVal to diffVal_out.
 
     display futureVal.
