@@ -0,0 +1,10 @@
+      *> stat-input.cpy - shared layout for a stateNew-ready input
+      *> record (see Program/a3/statnew.cob's own inputValue group,
+      *> which this mirrors field for field). Any program that writes
+      *> records in this layout produces a file stateNew can read
+      *> directly for its own statistics, without a translation step.
+       01 statInputRecord.
+           02 siValue  pic S9(14)V9(4).
+           02 siId     pic X(20).
+           02 siWeight pic S9(7)V9(4).
+           02 filler   pic X(31).
