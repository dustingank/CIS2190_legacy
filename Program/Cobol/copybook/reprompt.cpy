@@ -0,0 +1,8 @@
+      *> reprompt.cpy - shared re-prompt-on-bad-input loop. COPY this
+      *> with REPLACING right after the initial ACCEPT to keep asking
+      *> until the value satisfies VALID-COND, redisplaying ERROR-MSG
+      *> each time it doesn't.
+           perform until VALID-COND
+               display ERROR-MSG
+               accept FIELD
+           end-perform
