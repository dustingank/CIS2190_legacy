@@ -0,0 +1,13 @@
+      *> business-constants.cpy - fixed figures shared by the loan and
+      *> time-value programs, lifted out of their own WORKING-STORAGE
+      *> so the same named constant backs every place that used to
+      *> carry the same literal separately (the PIValue constant in
+      *> coboltut.cob was the original pattern this follows - one
+      *> named CONSTANT AS item per fixed business figure, rather than
+      *> a bare literal scattered across the procedure division).
+       01 PercentBasis constant as 100.0.
+       01 MonthsPerYear constant as 12.0.
+      *> fallback risk-based tier adders, used when a program's own
+      *> rate table (e.g. loanrate.tab) is unavailable
+       01 FixedRateMargin constant as 5.0.
+       01 FloatingRateMargin constant as 2.5.
