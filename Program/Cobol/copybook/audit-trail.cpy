@@ -0,0 +1,11 @@
+      *> audit-trail.cpy - shared "who ran what, with what inputs, and
+      *> when" layout for the common audit log each of the interactive
+      *> calculators appends a line to (see audit.log). One record per
+      *> run, written by a WriteAuditTrail paragraph local to each
+      *> program - only the record layout is shared here, so each
+      *> program still fills in its own key inputs.
+       01 auditRecord.
+           02 auditProgram  pic X(20).
+           02 auditRunDate  pic 9(8).
+           02 auditRunTime  pic 9(8).
+           02 auditInputs   pic X(50).
