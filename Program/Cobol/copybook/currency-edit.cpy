@@ -0,0 +1,9 @@
+      *> currency-edit.cpy - one shared money-display layout so new
+      *> programs and reports stop each retyping their own editing
+      *> picture for dollar amounts. CURR-FIELD-NAME is the data name
+      *> the caller wants; CURR-PICTURE is the editing picture string,
+      *> defaulted below to the $ZZ,ZZZ,ZZZ.99 layout used across the
+      *> loan and time-value programs, but replaceable with a
+      *> different currency symbol (e.g. replacing CURR-PICTURE with
+      *> '#ZZ,ZZZ,ZZZ.99') without touching this copybook.
+       01 CURR-FIELD-NAME pic CURR-PICTURE.
