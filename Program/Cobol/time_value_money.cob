@@ -1,42 +1,179 @@
            identification division.
            program-id. TimeValueofMoney.
-           
+
            environment division.
 
+           input-output section.
+           file-control.
+           select auditFile assign to "audit.log"
+               organization is line sequential
+               file status is auditStatus.
+
            data division.
+           file section.
+           fd auditFile.
+               copy "audit-trail".
+
            working-storage section.
+           copy "business-constants".
+
+           *> canonical precision for this calculator - all money fields
+           *> carry 3 decimal places and every COMPUTE into one of them
+           *> is ROUNDED; unit9_2.cob (the older, simpler copy of this
+           *> same calculator) mirrors this precision exactly so a quote
+           *> doesn't come out differently depending on which copy ran
            01 presentValue pic 9(8)V9(3).
            01 futureValue  pic 9(8)V9(3).
            01 futurePay    pic 9(8)V9(3).
-           01 futureVal_out    pic $ZZ,ZZZ,ZZZ.99.
+           *> shared money-display layout - see copybook/currency-edit.cpy
+           copy "currency-edit"
+               replacing ==CURR-FIELD-NAME== by ==futureVal_out==
+               ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
            01 diffVal      pic 9(8)V9(3).
-           01 diffVal_out      pic $ZZ,ZZZ,ZZZ.99.
+           copy "currency-edit"
+               replacing ==CURR-FIELD-NAME== by ==diffVal_out==
+               ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
            01 intRate      pic 999V99.
-           01 numP         pic 99.
+           01 numP         pic 999.
+
+           01 contribAmt     pic 9(6)V99.
+           01 annuityFV      pic 9(8)V9(3).
+           01 totalFV        pic 9(8)V9(3).
+           copy "currency-edit"
+               replacing ==CURR-FIELD-NAME== by ==totalFV_out==
+               ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
+
+           01 compFreq       pic 999.
+           77 periodicRate   pic 9V9(8).
+           77 totalPeriods   pic 9(6) usage is COMPUTATIONAL.
+
+           01 inflRate       pic 999V99.
+           01 realValue      pic 9(8)V9(3).
+           copy "currency-edit"
+               replacing ==CURR-FIELD-NAME== by ==realValue_out==
+               ==CURR-PICTURE== by ==$ZZ,ZZZ,ZZZ.99==.
+
+           01 auditStatus pic X(2).
+           01 auditInputsValue pic X(50).
+           01 runDate.
+               02 runYear  pic 9(4).
+               02 runMonth pic 99.
+               02 runDay   pic 99.
+           01 runTime.
+               02 runHour      pic 99.
+               02 runMinute    pic 99.
+               02 runSecond    pic 99.
+               02 runHundredth pic 99.
 
            procedure division.
+               accept runDate from date yyyymmdd.
+               accept runTime from time.
+               move "TimeValueofMoney started" to auditInputsValue.
+               perform WriteAuditTrail.
+
                display "Present value amount($): ".
                accept presentValue.
+               *> shared re-prompt-on-bad-input loop - see
+               *> copybook/reprompt.cpy
+               copy "reprompt" replacing ==FIELD== by ==presentValue==
+               ==VALID-COND== by
+                   ==presentValue is numeric and presentValue > 0==
+               ==ERROR-MSG== by
+                   =="Invalid amount - must be greater than 0: "==.
+
                display "Interest rate (0-100%): ".
                accept intRate.
+               copy "reprompt" replacing ==FIELD== by ==intRate==
+               ==VALID-COND== by
+                   ==intRate is numeric and intRate >= 0
+                       and intRate <= 100==
+               ==ERROR-MSG== by
+                   =="Invalid rate - must be between 0 and 100: "==.
+
                display "Number of years: ".
                accept numP.
+               copy "reprompt" replacing ==FIELD== by ==numP==
+               ==VALID-COND== by ==numP is numeric and numP > 0==
+               ==ERROR-MSG== by
+                   =="Invalid entry - must be greater than 0: "==.
 
-               if intRate < 0 or intRate > 100 then
-                   display "Interest rate not between 0-100"
-                   stop run
+               display "Compounding periods per year (1=annual, "
+                   "2=semiannual, 4=quarterly, 12=monthly): ".
+               accept compFreq.
+               if compFreq is not numeric or compFreq < 1
+                   move 1 to compFreq
                end-if.
+               compute periodicRate =
+                   (intRate / PercentBasis) / compFreq.
+               compute totalPeriods = numP * compFreq.
 
-               compute futureValue = presentValue * ((1 + (intRate / 100.0)) ** numP).
+               compute futureValue rounded =
+                   presentValue * ((1 + periodicRate) ** totalPeriods).
                move futureValue to futureVal_out.
 
+               display "Periodic contribution at the end of each "
+                   "compounding period ($, 0 for none): ".
+               accept contribAmt.
+               if contribAmt > 0
+                   if periodicRate = 0
+                       compute annuityFV = contribAmt * totalPeriods
+                   else
+                       compute annuityFV =
+                           contribAmt *
+                               (((1 + periodicRate) ** totalPeriods - 1)
+                                   / periodicRate)
+                   end-if
+               else
+                   move zeros to annuityFV
+               end-if.
+               compute totalFV rounded = futureValue + annuityFV.
+               move totalFV to totalFV_out.
+               display "Future value including contributions is  "
+                   totalFV_out.
+
+               display "Expected annual inflation rate (0-100%, "
+                   "0 for none): ".
+               accept inflRate.
+               if inflRate is not numeric or inflRate < 0
+                   or inflRate > 100
+                   move zeros to inflRate
+               end-if.
+               if inflRate = 0
+                   move totalFV to realValue
+               else
+                   compute realValue rounded =
+                       totalFV /
+                           ((1 + (inflRate / PercentBasis)) ** numP)
+               end-if.
+               move realValue to realValue_out.
+               display "The inflation-adjusted value in today's "
+                   "dollars is  " realValue_out.
+
                display "Amount recevied in " numP " years: ".
                accept futurePay.
-               compute diffVal = futureValue - futurePay.
+               compute diffVal rounded = futureValue - futurePay.
                move diffVal to diffVal_out.
 
                display futureValue.
-               display "The future value of investment is " futureVal_out.
+               display "The future value of investment is "
+                   futureVal_out.
                display "The difference in value is        " diffVal_out.
 
            stop run.
+
+           *> record this run on the shared audit trail - see
+           *> copybook/audit-trail.cpy and the matching paragraph in
+           *> stateNew and LoanRepayment
+           WriteAuditTrail.
+               open extend auditFile.
+               if auditStatus = "05" or auditStatus = "35"
+                   open output auditFile
+                   close auditFile
+                   open extend auditFile
+               end-if.
+               move "TimeValueofMoney" to auditProgram.
+               move runDate to auditRunDate.
+               move runTime to auditRunTime.
+               move auditInputsValue to auditInputs.
+               write auditRecord.
+               close auditFile.
