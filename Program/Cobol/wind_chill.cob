@@ -1,36 +1,270 @@
            identification division.
            program-id. windChill.
-           
+
            environment division.
 
+           input-output section.
+           file-control.
+           select weatherFile assign to dynamic weatherFileName
+               organization is line sequential
+               file status is weatherStatus.
+           select weatherReport assign to dynamic weatherReportFileName
+               organization is line sequential.
+           select weatherParamFile assign to "windbatch.par"
+               organization is line sequential
+               file status is weatherParamStatus.
+
            data division.
+           file section.
+           fd weatherFile.
+           01 weatherRecord.
+               02 wDay  pic 9(8).
+               02 wTemp pic S999V99.
+               02 wWind pic S999V99.
+
+           fd weatherReport.
+           01 reportLine pic X(80).
+
+           fd weatherParamFile.
+           01 weatherParamRecord pic X(30).
+
            working-storage section.
            01 temperature pic S999V99.
            01 windSpeed pic S999V99.
            01 windChill pic S99V9999.
            01 windCFo   pic --9.9999.
+           01 tempTooHigh pic X(1) value 'N'.
+
+           01 unitChoice pic 9.
+           01 tempInput  pic S999V99.
+           01 windInput  pic S999V99.
+           01 windChillF pic S99V9999.
+           01 windCFoF   pic --9.9999.
+
+           01 weatherStatus pic X(2).
+
+           *> unattended overrides for the batch-mode input/output file
+           *> names - windbatch.par (if present) supplies these one per
+           *> line; with no parameter file the long-standing defaults
+           *> below keep batch mode running exactly as before
+           01 weatherFileName pic X(30) value "windbatch.dat".
+           01 weatherReportFileName pic X(30) value "windbatch.rpt".
+           01 weatherParamStatus pic X(2).
+
+           01 riskCategory pic X(40).
+
+           01 reportHeading.
+               02 filler pic X(80) value
+                   ' Date      Temp(C) Wind(km/h) WindChill(C)  Risk'.
+           01 reportDetail.
+               02 outDay   pic 9(8).
+               02 filler   pic X(2) value space.
+               02 outTemp  pic -999.99.
+               02 filler   pic X(2) value space.
+               02 outWind  pic -999.99.
+               02 filler   pic X(2) value space.
+               02 outChill pic -99.9999.
+               02 filler   pic X(2) value space.
+               02 outRisk  pic X(40).
+           01 reportSkip.
+               02 outSkipDay pic 9(8).
+               02 filler pic X(3) value space.
+               02 filler pic X(40) value
+                   'too hot to calculate a wind-chill value'.
+           01 reportBadWind.
+               02 outBadWindDay pic 9(8).
+               02 filler pic X(3) value space.
+               02 filler pic X(40) value
+                   'negative wind speed - reading skipped'.
 
            procedure division.
-               display "Enter the Air Temperature(Celsius): ".
-               accept temperature.
-               display "Enter the Wind Speed(km/hr): ".
-               accept windSpeed.
-
-               if temperature is <= 0.0 then 
-                   if windSpeed is >= 5.0 then
-                       compute windChill = 13.12 + (0.6215 * temperature) - (11.37 * windSpeed ** 0.16) 
-                                                 + (0.3965 * temperature * windSpeed ** 0.16)
-                   else if windSpeed is > 0.0 and windSpeed is < 5.0 then
-                       compute windChill = temperature + ((-1.59 + 0.1345 * temperature) / 5.0) * windSpeed
+               *> a windbatch.dat file in the current directory switches
+               *> into unattended batch mode over a day's worth of weather
+               *> readings; with no batch file present it falls back to the
+               *> original single-reading interactive prompts
+               perform GetWeatherParameters.
+               open input weatherFile.
+               if weatherStatus = "00"
+                   perform BatchWeather
+               else
+                   perform InteractiveWeather
+               end-if.
+               stop run.
+
+               InteractiveWeather.
+                   display "(1) Celsius/km-hr or (2) Fahrenheit/mph "
+                       "units: ".
+                   accept unitChoice.
+               *> shared re-prompt-on-bad-input loop - see
+               *> copybook/reprompt.cpy
+                   copy "reprompt" replacing ==FIELD== by ==unitChoice==
+                   ==VALID-COND== by
+                       ==unitChoice = 1 or unitChoice = 2==
+                   ==ERROR-MSG== by
+                       =="Invalid choice - enter 1 or 2: "==.
+
+                   if unitChoice = 2
+                       display "Enter the Air Temperature(Fahrenheit): "
+                       accept tempInput
+                       copy "reprompt"
+                       replacing ==FIELD== by ==tempInput==
+                       ==VALID-COND== by ==tempInput is numeric==
+                       ==ERROR-MSG== by
+                           =="Invalid entry - must be numeric: "==.
+                       display "Enter the Wind Speed(mph): "
+                       accept windInput
+                       copy "reprompt"
+                       replacing ==FIELD== by ==windInput==
+                       ==VALID-COND== by
+                           ==windInput is numeric and windInput >= 0==
+                       ==ERROR-MSG== by
+                           =="Invalid entry - must be 0 or more: "==.
+                       compute temperature = (tempInput - 32) * 5 / 9
+                       compute windSpeed = windInput * 1.60934
+                   else
+                       move 1 to unitChoice
+                       display "Enter the Air Temperature(Celsius): "
+                       accept temperature
+                       copy "reprompt"
+                       replacing ==FIELD== by ==temperature==
+                       ==VALID-COND== by ==temperature is numeric==
+                       ==ERROR-MSG== by
+                           =="Invalid entry - must be numeric: "==.
+                       display "Enter the Wind Speed(km/hr): "
+                       accept windSpeed
+                       copy "reprompt"
+                       replacing ==FIELD== by ==windSpeed==
+                       ==VALID-COND== by
+                           ==windSpeed is numeric and windSpeed >= 0==
+                       ==ERROR-MSG== by
+                           =="Invalid entry - must be 0 or more: "==.
+                   end-if.
+
+                   perform CalcWindChill.
+                   if tempTooHigh = 'Y'
+                       display "Unablie to calcualte - the air "
+                           "temperature is too high"
+                   else
+                       if unitChoice = 2
+                           compute windChillF = windChill * 9 / 5 + 32
+                           move windChillF to windCFoF
+                           display "The temperature feels like "
+                               windCFoF" degrees Fahrenheit"
                        else
-                           display "there is no wind"
-                           stop run
+                           move windChill to windCFo
+                           display "The temperature feels like "
+                               windCFo" degrees Celsius"
                        end-if
-                   end-if
-                   move windChill to windCFo
-                   display "The temperature feels like "windCFo" degrees Celsius"
-               else 
-                   display "Unablie to calcualte - the air temperature is too high"
-               end-if.
-           
-           stop run.
+                       perform CalcFrostbiteRisk
+                       display "Frostbite risk: " riskCategory
+                   end-if.
+
+               BatchWeather.
+                   open output weatherReport.
+                   write reportLine from reportHeading.
+                   perform until weatherStatus = "10"
+                       read weatherFile into weatherRecord
+                           at end
+                               continue
+                           not at end
+                               if wWind < 0
+                                   move wDay to outBadWindDay
+                                   write reportLine from reportBadWind
+                               else
+                                   move wTemp to temperature
+                                   move wWind to windSpeed
+                                   perform CalcWindChill
+                                   if tempTooHigh = 'Y'
+                                       move wDay to outSkipDay
+                                       write reportLine
+                                           from reportSkip
+                                   else
+                                       perform CalcFrostbiteRisk
+                                       move wDay to outDay
+                                       move wTemp to outTemp
+                                       move wWind to outWind
+                                       move windChill to outChill
+                                       move riskCategory to outRisk
+                                       write reportLine
+                                           from reportDetail
+                                   end-if
+                               end-if
+                       end-read
+                   end-perform.
+                   close weatherFile.
+                   close weatherReport.
+
+               *> shared by both the interactive and batch paths - works
+               *> on temperature/windSpeed and leaves the result in
+               *> windChill (degrees Celsius), or sets tempTooHigh when
+               *> the air temperature is above freezing
+               CalcWindChill.
+                   move 'N' to tempTooHigh.
+                   if temperature is <= 0.0 then
+                       if windSpeed is >= 5.0 then
+                           compute windChill =
+                               13.12 + (0.6215 * temperature)
+                                   - (11.37 * windSpeed ** 0.16)
+                                   + (0.3965 * temperature
+                                       * windSpeed ** 0.16)
+                       else if windSpeed is > 0.0
+                               and windSpeed is < 5.0 then
+                           compute windChill =
+                               temperature + ((-1.59 + 0.1345
+                                   * temperature) / 5.0) * windSpeed
+                           else
+                               *> with no wind at all there is no wind-chill
+                               *> effect - the felt temperature is just the
+                               *> air temperature, so carry on instead of
+                               *> aborting the run
+                               move temperature to windChill
+                           end-if
+                       end-if
+                   else
+                       move 'Y' to tempTooHigh
+                   end-if.
+
+               *> frostbite-risk bands follow the Environment Canada
+               *> wind-chill index scale - windChill is always in Celsius
+               *> here regardless of which units the reading came in as
+               CalcFrostbiteRisk.
+                   evaluate true
+                       when windChill >= 0.0
+                           move 'No significant risk' to riskCategory
+                       when windChill >= -27.0
+                           move 'Low risk' to riskCategory
+                       when windChill >= -39.0
+                           move 'Moderate risk - skin may freeze'
+                               to riskCategory
+                       when windChill >= -47.0
+                           move 'High risk - frostbite in 10-30 min'
+                               to riskCategory
+                       when other
+                           move
+                           'Extreme risk - frostbite in under 10 min'
+                               to riskCategory
+                   end-evaluate.
+
+               *> windbatch.par, if present, supplies the batch input and
+               *> report file names one per line, overriding the defaults
+               *> set above - this lets an operator repoint a scheduled run
+               *> at a different pair of files without a recompile
+               GetWeatherParameters.
+                   open input weatherParamFile.
+                   if weatherParamStatus = "00"
+                       read weatherParamFile into weatherParamRecord
+                           at end
+                               continue
+                           not at end
+                               move weatherParamRecord
+                                   to weatherFileName
+                       end-read
+                       read weatherParamFile into weatherParamRecord
+                           at end
+                               continue
+                           not at end
+                               move weatherParamRecord
+                                   to weatherReportFileName
+                       end-read
+                       close weatherParamFile
+                   end-if.
