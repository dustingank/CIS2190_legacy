@@ -9,6 +9,14 @@ select inputFile assign to dynamic dataFile
     organization is line sequential.
 select outputFile assign to dynamic reportFile
     organization is line sequential.
+select exceptionsFile assign to dynamic exceptionsFileName
+    organization is line sequential.
+select controlFile assign to "statnew.par"
+    organization is line sequential
+    file status is controlStatus.
+select auditFile assign to "audit.log"
+    organization is line sequential
+    file status is auditStatus.
 
 data division.
 file section.
@@ -16,35 +24,136 @@ fd inputFile.
 01 sampleInput     pic X(80).
 fd outputFile.
 01 outputLine     pic X(80).
+fd controlFile.
+01 controlRecord   pic X(30).
+01 controlTotalsRecord.
+    02 ctrlExpectedCount pic 9(09).
+    02 ctrlExpectedSum   pic S9(14)V9(4).
+    02 filler            pic X(03).
+fd exceptionsFile.
+01 exceptionLine   pic X(100).
+fd auditFile.
+    copy "audit-trail".
 
 working-storage section.
+*> maxArraySize is the number of slots in arrayArea's x table; raised
+*> from the original 1000 now that the daily feed regularly exceeds it.
+01 maxArraySize constant as 50000.
+
+*> topBottomN is the fixed number of highest/lowest values listed in
+*> the top/bottom values report below - same fixed, documented-limit
+*> style as maxArraySize above
+01 topBottomN constant as 5.
+77 topBottomCount pic S9(7) usage is COMPUTATIONAL value zero.
+
 77 totalSum   pic S9(14)V9(4) usage is COMPUTATIONAL-3.
-77 n    pic S9999 usage is COMPUTATIONAL.
+77 n    pic S9(7) usage is COMPUTATIONAL.
+77 truncatedFlag pic X(01) value 'N'.
 
 77 medianValue    pic S9(19)V9(19) usage is COMPUTATIONAL-3.
-77 i    pic S9999 usage is COMPUTATIONAL.
+77 i    pic S9(7) usage is COMPUTATIONAL.
 77 std  pic S9(19)V9(19) usage is COMPUTATIONAL-3.
 77 variance  pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 skewness  pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 kurtosis  pic S9(19)V9(19) usage is COMPUTATIONAL-3.
 77 geoMean pic S9(19)V9(19) usage is COMPUTATIONAL-3.
 77 harMean pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 geoMeanFlag pic X(08) value spaces.
+77 harMeanFlag pic X(08) value spaces.
+77 skewFlag pic X(08) value spaces.
+77 kurtFlag pic X(08) value spaces.
 77 median pic S9(19)V9(19) usage is COMPUTATIONAL-3.
 77 temp pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 minValue pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 maxValue pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 rangeValue pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 q1Value pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 q3Value pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 iqrValue pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 q1Index pic S9(7) usage is COMPUTATIONAL.
+77 q3Index pic S9(7) usage is COMPUTATIONAL.
+
+77 outlierLimit   pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 outlierDiff    pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 outlierCount   pic S9(7) usage is COMPUTATIONAL value zero.
+
+77 weightedSum    pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 totalWeight    pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 weightedMean   pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 weightedVariance pic S9(19)V9(19) usage is COMPUTATIONAL-3.
+77 weightedStd    pic S9(19)V9(19) usage is COMPUTATIONAL-3.
 
 77 dataFile pic X(30).
 77 reportFile pic X(30).
+77 exceptionsFileName pic X(30).
+77 controlStatus pic X(02).
+77 auditStatus pic X(02).
+01 auditInputsValue pic X(50).
+
+*> retention: a dated copy of each run's input/output/exceptions
+*> files, named <original>.<runDate>, is kept alongside the live
+*> files so a re-run never loses the prior day's pair
+01 runDateText pic X(08).
+77 archDataFile pic X(40).
+77 archReportFile pic X(40).
+77 archExceptionsFileName pic X(40).
+77 archCopyStatus pic S9(09) usage is COMPUTATIONAL-5.
+
+*> expectedCount/expectedSum are optional control totals, supplied as
+*> zero-filled trailer lines 4 and 5 of statnew.par (e.g. from an
+*> upstream trailer record), for reconciling against n and totalSum
+77 expectedCount pic S9(9) usage is COMPUTATIONAL.
+77 expectedSum   pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+77 haveExpectedCount pic X(01) value 'N'.
+77 haveExpectedSum   pic X(01) value 'N'.
+77 sumOfValues pic S9(14)V9(4) usage is COMPUTATIONAL-3.
+
+77 lineNumber pic S9(7) usage is COMPUTATIONAL value zero.
+77 exceptionCount pic S9(7) usage is COMPUTATIONAL value zero.
+
+01 runDate.
+    02 runYear  pic 9(4).
+    02 runMonth pic 99.
+    02 runDay   pic 99.
+01 runTime.
+    02 runHour   pic 99.
+    02 runMinute pic 99.
+    02 runSecond pic 99.
+    02 runHundredth pic 99.
 
 01 residue pic 9(19).
 01 result  pic 9(19).
 
 01 arrayArea.
     02 x pic S9(14)V9(4) usage is COMPUTATIONAL-3
-        occurs 1000 times.
+        occurs maxArraySize times.
+    02 xId pic X(20)
+        occurs maxArraySize times.
+01 outlierArea.
+    02 outlierVal pic S9(14)V9(4) usage is COMPUTATIONAL-3
+        occurs maxArraySize times.
+    02 outlierId pic X(20)
+        occurs maxArraySize times.
+01 weightArea.
+    02 xWeight pic S9(7)V9(4) usage is COMPUTATIONAL-3
+        occurs maxArraySize times.
 01 inputValue.
     02 in-x pic S9(14)V9(4).
-    02 filler pic X(62).
+    02 in-id pic X(20).
+    02 in-weight pic S9(7)V9(4).
+    02 filler pic X(31).
 01 titleLine.
-    02 filler pic X(55) value 
+    02 filler pic X(26) value
         '           Data Statistics'.
+    02 filler pic X(11) value '   Run on '.
+    02 outRunDate pic 9999/99/99.
+    02 filler pic X(1) value space.
+    02 outRunTime pic 99B99B99.
+01 footerLine.
+    02 filler pic X(22) value ' Records Processed = '.
+    02 outRecordCount pic ZZZZZZ9.
+    02 filler pic X(5) value ' of '.
+    02 outMaxSlots pic ZZZZZZ9.
 01 breakLine.
     02 filler pic X(55) value
         '----------------------------------------------'.
@@ -54,6 +163,36 @@ working-storage section.
 01 dataLine.
     02 filler pic X(5) value space.
     02 outX pic -(14)9.9(4).
+    02 filler pic X(3) value space.
+    02 outId pic X(20).
+01 exceptionDetail.
+    02 filler pic X(10) value ' Line '.
+    02 outLineNum pic ZZZZZZ9.
+    02 filler pic X(3) value ' : '.
+    02 outRawLine pic X(80).
+01 outlierHeading.
+    02 filler pic X(55) value
+        '       Outliers (beyond 3 std dev from the mean)'.
+01 outlierDetail.
+    02 filler pic X(5) value space.
+    02 outOutlierVal pic -(14)9.9(4).
+    02 filler pic X(3) value space.
+    02 outOutlierId pic X(20).
+01 noOutliersLine.
+    02 filler pic X(55) value '  (none)'.
+01 topNHeading.
+    02 filler pic X(55) value
+        '       Top 5 Values'.
+01 bottomNHeading.
+    02 filler pic X(55) value
+        '       Bottom 5 Values'.
+*> value only, no id - x is sorted descending by CalMedian but xId
+*> isn't carried along with the sort, so only the value is trustworthy
+*> here (the same reason CalOutliers/PrintOutliers run before the sort
+*> when an id needs to stay paired with its value)
+01 topBottomDetail.
+    02 filler pic X(5) value space.
+    02 outTopBottomVal pic -(14)9.9(4).
 01 printLine1.
     02 filler pic X(22) value ' Mean =   '.
     02 outMn pic -(14)9.9(4).
@@ -66,23 +205,101 @@ working-storage section.
 01 printLine4.
     02 filler pic X(22) value ' Geometric Mean= '.
     02 outGm pic -(14)9.9(4).
+    02 filler pic X(1) value space.
+    02 outGmFlag pic X(08).
 01 printLine5.
     02 filler pic X(22) value ' Harmonic Mean = '.
     02 outHm pic -(14)9.9(4).
+    02 filler pic X(1) value space.
+    02 outHmFlag pic X(08).
 01 printLine6.
     02 filler pic X(22) value ' Median = '.
     02 outMd pic -(14)9.9(4).
+01 printLine7.
+    02 filler pic X(22) value ' Minimum = '.
+    02 outMin pic -(14)9.9(4).
+01 printLine7b.
+    02 filler pic X(22) value ' Maximum = '.
+    02 outMax pic -(14)9.9(4).
+01 printLine7c.
+    02 filler pic X(22) value ' Range = '.
+    02 outRange pic -(14)9.9(4).
+01 printLine8.
+    02 filler pic X(22) value ' 1st Quartile (Q1) = '.
+    02 outQ1 pic -(14)9.9(4).
+01 printLine8b.
+    02 filler pic X(22) value ' 3rd Quartile (Q3) = '.
+    02 outQ3 pic -(14)9.9(4).
+01 printLine8c.
+    02 filler pic X(22) value ' IQR = '.
+    02 outIqr pic -(14)9.9(4).
+01 printLine9.
+    02 filler pic X(22) value ' Weighted Mean = '.
+    02 outWMn pic -(14)9.9(4).
+01 printLine9b.
+    02 filler pic X(22) value ' Weighted Variance = '.
+    02 outWVr pic -(14)9.9(4).
+01 printLine9c.
+    02 filler pic X(22) value ' Weighted Std Dev = '.
+    02 outWSt pic -(14)9.9(4).
+01 printLine10.
+    02 filler pic X(22) value ' Skewness = '.
+    02 outSk pic -(14)9.9(4).
+    02 filler pic X(1) value space.
+    02 outSkFlag pic X(08).
+01 printLine10b.
+    02 filler pic X(22) value ' Kurtosis (excess) = '.
+    02 outKu pic -(14)9.9(4).
+    02 filler pic X(1) value space.
+    02 outKuFlag pic X(08).
+01 reconcileCountLine.
+    02 filler pic X(22) value ' Record Count Check = '.
+    02 outExpectedCount pic ZZZZZZZ9.
+    02 filler pic X(3) value ' / '.
+    02 outActualCount pic ZZZZZZZ9.
+    02 filler pic X(1) value space.
+    02 outCountFlag pic X(08).
+01 reconcileSumLine.
+    02 filler pic X(23) value ' Control Total Check = '.
+    02 outExpectedSum pic -(9)9.9(4).
+    02 filler pic X(3) value ' / '.
+    02 outActualSum pic -(9)9.9(4).
+    02 filler pic X(1) value space.
+    02 outSumFlag pic X(08).
+01 printLineTrunc.
+    02 filler pic X(55) value
+        ' *** WARNING: input truncated at maxArraySize slots ***'.
 
 01 endOfFile pic A(1).
 
 procedure division.
-       *> ask user to input the file name
-       display "Enter the filename needs be read(with file extention): " with no advancing.
-       accept dataFile.
-       display "Enter the filename of the report(with file extention): " with no advancing.
-       accept reportFile.
-       
-       open input inputFile, output outputFile.
+       *> unattended runs drop a statnew.par control file (dataFile,
+       *> reportFile, exceptionsFileName - one per line) next to the
+       *> program; when it isn't there, fall back to the original
+       *> interactive prompts so the program still runs at a terminal
+       perform GetRunParameters.
+
+       accept runDate from date yyyymmdd.
+       accept runTime from time.
+       move spaces to outRunDate(1:10).
+       move spaces to outRunTime(1:8).
+       move runYear to outRunDate(1:4).
+       move '/' to outRunDate(5:1).
+       move runMonth to outRunDate(6:2).
+       move '/' to outRunDate(8:1).
+       move runDay to outRunDate(9:2).
+       move runHour to outRunTime(1:2).
+       move runMinute to outRunTime(4:2).
+       move runSecond to outRunTime(7:2).
+
+       *> record who ran this statistics batch, and against which
+       *> files, on the shared audit trail before anything else runs
+       string dataFile delimited by space ' -> '
+           reportFile delimited by space
+           into auditInputsValue.
+       perform WriteAuditTrail.
+
+       open input inputFile, output outputFile, output exceptionsFile.
        write outputLine from titleLine after advancing 0 lines.
        write outputLine from breakLine after advancing 1 lines.
        write outputLine from colHeads after advancing 1 lines.
@@ -93,25 +310,75 @@ procedure division.
        move 'N' to endOfFile.
        move 1 to n.
        
-       *> loop through the file, either end at end of the file or reach 1000 line
-       perform until endOfFile = 'Y' or n > 1000
+       *> loop through the file, either end at end of the file or reach
+       *> maxArraySize lines; mark truncatedFlag if the file still had
+       *> more rows waiting when the cap was hit
+       perform until endOfFile = 'Y' or n > maxArraySize
            read inputFile into inputValue
                at end move 'Y' to endOfFile
-               not at end 
-               *> save the file data into array
-               move in-x to x(n), outX
-               *> save the file data into the ouput file
-               write outputLine from dataLine after advancing 1 line
-               add x(n) to totalSum
-               compute n = n + 1
+               not at end
+               compute lineNumber = lineNumber + 1
+               if in-x is not numeric
+                   *> corrupted or non-numeric row - log it and skip it
+                   *> instead of poisoning totalSum or abending the run
+                   move lineNumber to outLineNum
+                   move sampleInput to outRawLine
+                   write exceptionLine from exceptionDetail after advancing 1 line
+                   compute exceptionCount = exceptionCount + 1
+               else
+                   *> save the file data into array, carrying the source
+                   *> record's id along with the value for traceability
+                   move in-x to x(n), outX
+                   move in-id to xId(n), outId
+                   *> the weight column is optional - default an
+                   *> unweighted row (blank or non-numeric) to 1
+                   if in-weight is numeric and in-weight > 0
+                       move in-weight to xWeight(n)
+                   else
+                       move 1 to xWeight(n)
+                   end-if
+                   *> save the file data into the ouput file
+                   write outputLine from dataLine after advancing 1 line
+                   add x(n) to totalSum
+                   compute n = n + 1
+               end-if
        end-perform.
-       
+
+       *> the loop above stops the instant n passes maxArraySize, which
+       *> happens as soon as the cap-th valid row is stored - that by
+       *> itself doesn't mean a row was actually dropped, so probe for
+       *> one more row before deciding anything was truncated (a file
+       *> with exactly maxArraySize valid rows and nothing after it
+       *> must not trip this flag)
+       if endOfFile = 'N' and n > maxArraySize
+           read inputFile into inputValue
+               at end
+                   continue
+               not at end
+                   move 'Y' to truncatedFlag
+           end-read
+       end-if.
+
        subtract 1 from n.
+       *> calStd below re-purposes totalSum to accumulate the sum of
+       *> squared deviations, so the sum of values has to be captured
+       *> here for anything (like control-total reconciliation) that
+       *> needs it later
+       move totalSum to sumOfValues.
        divide n into totalSum giving medianValue rounded.
        
        *> Calculate the standard deviation
        perform calStd.
 
+       *> Flag outliers while x is still in its original read order -
+       *> CalMedian below sorts x and the id table isn't sorted along
+       *> with it, so this has to run first to keep x(i)/xId(i) paired
+       perform CalOutliers.
+
+       *> Calculate the weighted mean, variance and std deviation -
+       *> also needs x(i)/xWeight(i) paired, so it runs before the sort
+       perform CalWeightedStats.
+
        *> Calculate the geometric mean
        perform calGeoMean.
        
@@ -123,43 +390,133 @@ procedure division.
 
        *> Calculate the variance
        perform CalVariance.
-      
+
+       *> Calculate skewness and kurtosis - both need the mean and
+       *> standard deviation already in hand, so they run after calStd
+       *> and CalVariance above
+       perform CalSkewness.
+       perform CalKurtosis.
+
+       *> Calculate the min, max and range - x is already sorted
+       *> descending by CalMedian above
+       perform CalMinMaxRange.
+
+       *> Calculate the quartiles and interquartile range
+       perform CalQuartiles.
+
        *> convert the result into editing from
        move medianValue to outMn.
        move std to outSt.
        move geoMean to outGm.
+       move geoMeanFlag to outGmFlag.
        move harMean to outHm.
+       move harMeanFlag to outHmFlag.
        move median to outMd.
        move variance to outVr.
-       
+       move minValue to outMin.
+       move maxValue to outMax.
+       move rangeValue to outRange.
+       move q1Value to outQ1.
+       move q3Value to outQ3.
+       move iqrValue to outIqr.
+       move weightedMean to outWMn.
+       move weightedVariance to outWVr.
+       move weightedStd to outWSt.
+       move skewness to outSk.
+       move skewFlag to outSkFlag.
+       move kurtosis to outKu.
+       move kurtFlag to outKuFlag.
+
        *> write the results into the file
        write outputLine from breakLine after advancing 1 line.
+       if truncatedFlag = 'Y'
+           write outputLine from printLineTrunc after advancing 1 line
+           write outputLine from breakLine after advancing 1 line
+       end-if.
        write outputLine from printLine1 after advancing 1 line.
-       write outputLine from printLine2 after advancing 1 line. 
+       write outputLine from printLine2 after advancing 1 line.
        write outputLine from printLine3 after advancing 1 line.
        write outputLine from printLine4 after advancing 1 line.
        write outputLine from printLine5 after advancing 1 line.
        write outputLine from printLine6 after advancing 1 line.
-       close inputFile, outputFile.
+       write outputLine from printLine7 after advancing 1 line.
+       write outputLine from printLine7b after advancing 1 line.
+       write outputLine from printLine7c after advancing 1 line.
+       write outputLine from printLine8 after advancing 1 line.
+       write outputLine from printLine8b after advancing 1 line.
+       write outputLine from printLine8c after advancing 1 line.
+       write outputLine from printLine9 after advancing 1 line.
+       write outputLine from printLine9b after advancing 1 line.
+       write outputLine from printLine9c after advancing 1 line.
+       write outputLine from printLine10 after advancing 1 line.
+       write outputLine from printLine10b after advancing 1 line.
+       write outputLine from breakLine after advancing 1 line.
+       write outputLine from outlierHeading after advancing 1 line.
+       perform PrintOutliers.
+
+       write outputLine from breakLine after advancing 1 line.
+       perform PrintTopBottomN.
+
+       perform ControlTotalReconciliation.
+
+       move n to outRecordCount.
+       move maxArraySize to outMaxSlots.
+       write outputLine from breakLine after advancing 1 line.
+       write outputLine from footerLine after advancing 1 line.
+       close inputFile, outputFile, exceptionsFile.
+       perform ArchiveRunFiles.
        stop run.
 
+       *> the geometric mean is only defined over strictly positive
+       *> values - a zero or negative reading makes the running product
+       *> zero, negative, or sign-flipping, none of which an nth root
+       *> recovers sensibly - so scan for one first and skip the
+       *> computation rather than report a meaningless result
        calGeoMean.
-           move 1 to temp.
+           move spaces to geoMeanFlag.
            move 1 to i.
-           perform until i > n
-               multiply temp by x(i) giving temp
+           perform until i > n or geoMeanFlag = 'N/A'
+               if x(i) <= 0
+                   move 'N/A' to geoMeanFlag
+               end-if
                compute i = i + 1
            end-perform.
-           compute geoMean = temp ** (1 / n).
-       
+           if geoMeanFlag = 'N/A'
+               move zero to geoMean
+           else
+               move 1 to temp
+               move 1 to i
+               perform until i > n
+                   multiply temp by x(i) giving temp
+                   compute i = i + 1
+               end-perform
+               compute geoMean = temp ** (1 / n)
+           end-if.
+
+       *> the harmonic mean divides by each value in turn, so a zero
+       *> reading is a division-by-zero and a negative one makes the
+       *> result meaningless for the same reason the geometric mean is
+       *> guarded above - same strictly-positive scan before computing
        CalHarmonicMean.
-           move 0 to temp.
+           move spaces to harMeanFlag.
            move 1 to i.
-           perform until i > n
-               compute temp = temp + (1 / x(i))
+           perform until i > n or harMeanFlag = 'N/A'
+               if x(i) <= 0
+                   move 'N/A' to harMeanFlag
+               end-if
                compute i = i + 1
            end-perform.
-           compute harMean = (temp / n) ** -1.
+           if harMeanFlag = 'N/A'
+               move zero to harMean
+           else
+               move 0 to temp
+               move 1 to i
+               perform until i > n
+                   compute temp = temp + (1 / x(i))
+                   compute i = i + 1
+               end-perform
+               compute harMean = (temp / n) ** -1
+           end-if.
 
        CalMedian.
            SORT x descending.
@@ -172,20 +529,280 @@ procedure division.
        
        CalVariance.
            compute variance = std ** 2.
-       
+
+       *> third standardized moment - how lopsided the distribution is
+       *> around the mean; zero for a symmetric distribution, negative
+       *> for a long left tail, positive for a long right tail
+       CalSkewness.
+           move spaces to skewFlag.
+           if std = 0
+               *> every value is identical (or n = 1) - the standardized
+               *> moment has no defined shape to report, same reasoning
+               *> calGeoMean/CalHarmonicMean already apply to their own
+               *> undefined cases
+               move 'N/A' to skewFlag
+               move zero to skewness
+           else
+               move 0 to temp
+               move 1 to i
+               perform until i > n
+                   compute temp = temp + ((x(i) - medianValue) ** 3)
+                   compute i = i + 1
+               end-perform
+               compute skewness = (temp / n) / (std ** 3)
+           end-if.
+
+       *> fourth standardized moment, reported here as excess kurtosis
+       *> (the normal distribution's own kurtosis of 3 subtracted out),
+       *> so zero means normal-tailed, positive means heavier tails
+       CalKurtosis.
+           move spaces to kurtFlag.
+           if std = 0
+               move 'N/A' to kurtFlag
+               move zero to kurtosis
+           else
+               move 0 to temp
+               move 1 to i
+               perform until i > n
+                   compute temp = temp + ((x(i) - medianValue) ** 4)
+                   compute i = i + 1
+               end-perform
+               compute kurtosis = ((temp / n) / (std ** 4)) - 3
+           end-if.
+
+       CalMinMaxRange.
+           *> x is sorted descending by CalMedian, so the max is the
+           *> first slot and the min is the last filled slot
+           move x(1) to maxValue.
+           move x(n) to minValue.
+           compute rangeValue = maxValue - minValue.
+
+       CalQuartiles.
+           *> x is sorted descending, so the upper quartile (Q3) sits
+           *> near the n/4 slot from the top and the lower quartile
+           *> (Q1) sits near the 3n/4 slot from the top - same
+           *> divide-by-position approach CalMedian above uses
+           compute q3Index = n / 4.
+           if q3Index < 1
+               move 1 to q3Index
+           end-if.
+           move x(q3Index) to q3Value.
+
+           compute q1Index = (n * 3) / 4.
+           if q1Index < 1
+               move 1 to q1Index
+           end-if.
+           if q1Index > n
+               move n to q1Index
+           end-if.
+           move x(q1Index) to q1Value.
+
+           compute iqrValue = q3Value - q1Value.
+
+       CalOutliers.
+           compute outlierLimit = std * 3.
+           move 1 to i.
+           perform until i > n
+               compute outlierDiff = x(i) - medianValue
+               if outlierDiff < 0
+                   compute outlierDiff = outlierDiff * -1
+               end-if
+               if outlierDiff > outlierLimit
+                   compute outlierCount = outlierCount + 1
+                   move x(i) to outlierVal(outlierCount)
+                   move xId(i) to outlierId(outlierCount)
+               end-if
+               compute i = i + 1
+           end-perform.
+
+       PrintOutliers.
+           if outlierCount = 0
+               write outputLine from noOutliersLine after advancing 1 line
+           else
+               move 1 to i
+               perform until i > outlierCount
+                   move outlierVal(i) to outOutlierVal
+                   move outlierId(i) to outOutlierId
+                   write outputLine from outlierDetail after advancing 1 line
+                   compute i = i + 1
+               end-perform
+           end-if.
+
+       *> top/bottom N report - x is already sorted descending by
+       *> CalMedian above, so the highest values sit in the first
+       *> slots and the lowest in the last filled slots; topBottomCount
+       *> shrinks to n itself for a sample smaller than topBottomN
+       PrintTopBottomN.
+           move topBottomN to topBottomCount.
+           if topBottomCount > n
+               move n to topBottomCount
+           end-if.
+           write outputLine from topNHeading after advancing 1 line.
+           move 1 to i.
+           perform until i > topBottomCount
+               move x(i) to outTopBottomVal
+               write outputLine from topBottomDetail after advancing 1 line
+               compute i = i + 1
+           end-perform.
+           write outputLine from breakLine after advancing 1 line.
+           write outputLine from bottomNHeading after advancing 1 line.
+           compute i = n - topBottomCount + 1.
+           perform until i > n
+               move x(i) to outTopBottomVal
+               write outputLine from topBottomDetail after advancing 1 line
+               compute i = i + 1
+           end-perform.
+
+       ControlTotalReconciliation.
+           if haveExpectedCount = 'Y' or haveExpectedSum = 'Y'
+               write outputLine from breakLine after advancing 1 line
+           end-if.
+           if haveExpectedCount = 'Y'
+               move expectedCount to outExpectedCount
+               move n to outActualCount
+               if expectedCount = n
+                   move 'MATCH' to outCountFlag
+               else
+                   move 'MISMATCH' to outCountFlag
+               end-if
+               write outputLine from reconcileCountLine after advancing 1 line
+           end-if.
+           if haveExpectedSum = 'Y'
+               move expectedSum to outExpectedSum
+               move sumOfValues to outActualSum
+               if expectedSum = sumOfValues
+                   move 'MATCH' to outSumFlag
+               else
+                   move 'MISMATCH' to outSumFlag
+               end-if
+               write outputLine from reconcileSumLine after advancing 1 line
+           end-if.
+
+       CalWeightedStats.
+           move 0 to weightedSum.
+           move 0 to totalWeight.
+           move 1 to i.
+           perform until i > n
+               compute weightedSum = weightedSum + (x(i) * xWeight(i))
+               compute totalWeight = totalWeight + xWeight(i)
+               compute i = i + 1
+           end-perform.
+           compute weightedMean rounded = weightedSum / totalWeight.
+
+           move 0 to temp.
+           move 1 to i.
+           perform until i > n
+               compute temp = temp + (xWeight(i) * (x(i) - weightedMean) ** 2)
+               compute i = i + 1
+           end-perform.
+           compute weightedVariance rounded = temp / totalWeight.
+           compute weightedStd rounded = weightedVariance ** 0.5.
+
        calStd.
+           move zero to totalSum.
            move 1 to i.
-           perform until i > n 
+           perform until i > n
                subtract medianValue from x(i) giving temp
                multiply temp by temp giving temp
                add temp to totalSum
                compute i = i + 1
            end-perform.
            compute std rounded = (totalSum / n) ** 0.5.
-           
-           
 
-           
-           
-  
+       GetRunParameters.
+           open input controlFile.
+           if controlStatus = "00"
+               read controlFile into controlRecord
+                   at end
+                       continue
+                   not at end
+                       move controlRecord to dataFile
+               end-read
+               read controlFile into controlRecord
+                   at end
+                       continue
+                   not at end
+                       move controlRecord to reportFile
+               end-read
+               read controlFile into controlRecord
+                   at end
+                       continue
+                   not at end
+                       move controlRecord to exceptionsFileName
+               end-read
+
+               *> the expected record count and expected control total
+               *> are an optional 4th trailer line on the control file
+               *> (zero in either slot means that figure wasn't
+               *> supplied) - a short file just means reconciliation
+               *> is skipped entirely
+               read controlFile into controlTotalsRecord
+                   at end
+                       move 'N' to haveExpectedCount
+                       move 'N' to haveExpectedSum
+                   not at end
+                       if ctrlExpectedCount > 0
+                           move ctrlExpectedCount to expectedCount
+                           move 'Y' to haveExpectedCount
+                       end-if
+                       if ctrlExpectedSum > 0
+                           move ctrlExpectedSum to expectedSum
+                           move 'Y' to haveExpectedSum
+                       end-if
+               end-read
+
+               close controlFile
+           else
+               display "Enter the filename needs be read(with file extention): " with no advancing
+               accept dataFile
+               display "Enter the filename of the report(with file extention): " with no advancing
+               accept reportFile
+               display "Enter the filename of the exceptions report(with file extention): " with no advancing
+               accept exceptionsFileName
+           end-if.
+
+       WriteAuditTrail.
+           open extend auditFile.
+           if auditStatus = "05" or auditStatus = "35"
+               open output auditFile
+               close auditFile
+               open extend auditFile
+           end-if.
+           move "stateNew" to auditProgram.
+           move runDate to auditRunDate.
+           move runTime to auditRunTime.
+           move auditInputsValue to auditInputs.
+           write auditRecord.
+           close auditFile.
+
+       *> leave a dated copy of this run's data/report/exceptions files
+       *> next to the live ones for retention, named <original>.<runDate>;
+       *> a missing exceptions file (no exceptions were written) is not
+       *> an error, so its copy is skipped rather than attempted
+       ArchiveRunFiles.
+           move runDate to runDateText.
+
+           string dataFile delimited by space
+               '.' delimited by size
+               runDateText delimited by size
+               into archDataFile.
+           call "CBL_COPY_FILE" using dataFile archDataFile
+               returning archCopyStatus.
+
+           string reportFile delimited by space
+               '.' delimited by size
+               runDateText delimited by size
+               into archReportFile.
+           call "CBL_COPY_FILE" using reportFile archReportFile
+               returning archCopyStatus.
+
+           if exceptionCount > 0
+               string exceptionsFileName delimited by space
+                   '.' delimited by size
+                   runDateText delimited by size
+                   into archExceptionsFileName
+               call "CBL_COPY_FILE" using exceptionsFileName
+                   archExceptionsFileName
+                   returning archCopyStatus
+           end-if.
 
